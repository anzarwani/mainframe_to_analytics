@@ -0,0 +1,384 @@
+      >>SOURCE FORMAT FREE
+      *> --------------------------------------------------------------
+      *> POSCUSTL - Customer dedup and loyalty accrual ledger
+      *>
+      *> CUST-ID shows up on every POS transaction, but the same
+      *> shopper can be captured under slightly different CUST-ID
+      *> values depending on how the terminal identified them (a card
+      *> swipe versus a phone-number lookup, for example).  This job
+      *> resolves likely duplicates by matching the trailing digits of
+      *> CUST-ID, accrues loyalty points against AMOUNT-PAID under a
+      *> single canonical customer, and carries the running balance
+      *> forward from the prior customer ledger master so the loyalty
+      *> program pays out on real cumulative spend.
+      *>
+      *> AUTHOR.       DATA-ENGINEERING.
+      *> INSTALLATION. HOME OFFICE DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-08.
+      *>
+      *> MODIFICATION HISTORY
+      *> 2026-08-08 DE  Initial version.
+      *> --------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSCUSTL.
+       AUTHOR. DATA-ENGINEERING.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POS-DAILY-FILE ASSIGN TO "POSDAILY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POS-FILE-STATUS.
+
+           SELECT CUST-LEDGER-OLD-FILE ASSIGN TO "CUSTLDG1"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OLDM-FILE-STATUS.
+
+           SELECT LEDGER-WORK-FILE ASSIGN TO "LEDGWORK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WORK-FILE-STATUS.
+
+           SELECT LEDGER-SORT-FILE ASSIGN TO "LEDGSORT".
+
+           SELECT CUST-LEDGER-NEW-FILE ASSIGN TO "CUSTLDG2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEWM-FILE-STATUS.
+
+           SELECT DEDUP-REPORT-FILE ASSIGN TO "CUSTDEDUP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEDUP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POS-DAILY-FILE
+           RECORDING MODE IS F.
+           COPY "data_lake.cpy".
+
+       FD  CUST-LEDGER-OLD-FILE
+           RECORDING MODE IS F.
+       01  CUST-LEDGER-OLD-RECORD.
+           05 CO-CUST-ID               PIC X(10).
+           05 CO-LIFETIME-SPEND        PIC 9(9)V99.
+           05 CO-LOYALTY-POINTS        PIC 9(9).
+           05 CO-TXN-COUNT             PIC 9(7).
+           05 CO-LAST-ACCRUAL-DATE     PIC X(10).
+
+       FD  LEDGER-WORK-FILE
+           RECORDING MODE IS F.
+       01  LEDGER-WORK-RECORD.
+           05 LW-CUST-ID               PIC X(10).
+           05 LW-LIFETIME-SPEND        PIC 9(9)V99.
+           05 LW-LOYALTY-POINTS        PIC 9(9).
+           05 LW-TXN-COUNT             PIC 9(7).
+           05 LW-LAST-ACCRUAL-DATE     PIC X(10).
+
+       SD  LEDGER-SORT-FILE.
+       01  LEDGER-SORT-RECORD.
+           05 LS-CUST-ID               PIC X(10).
+           05 LS-LIFETIME-SPEND        PIC 9(9)V99.
+           05 LS-LOYALTY-POINTS        PIC 9(9).
+           05 LS-TXN-COUNT             PIC 9(7).
+           05 LS-LAST-ACCRUAL-DATE     PIC X(10).
+
+       FD  CUST-LEDGER-NEW-FILE
+           RECORDING MODE IS F.
+           COPY "cust_ledger.cpy".
+
+       FD  DEDUP-REPORT-FILE
+           RECORDING MODE IS F.
+       01  DEDUP-REPORT-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-POS-FILE-STATUS           PIC X(2).
+           88 WS-POS-OK                 VALUE "00".
+
+       01  WS-OLDM-FILE-STATUS          PIC X(2).
+           88 WS-OLDM-OK                 VALUE "00".
+           88 WS-OLDM-NOT-FOUND          VALUE "35".
+
+       01  WS-WORK-FILE-STATUS          PIC X(2).
+       01  WS-NEWM-FILE-STATUS          PIC X(2).
+       01  WS-DEDUP-FILE-STATUS         PIC X(2).
+
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88 WS-EOF                    VALUE "Y".
+
+       01  WS-OLDM-EOF-SWITCH           PIC X(01) VALUE "N".
+           88 WS-OLDM-EOF               VALUE "Y".
+
+       01  WS-COUNTERS.
+           05 WS-RECORDS-READ           PIC 9(09) COMP VALUE ZERO.
+           05 WS-DUPLICATES-RESOLVED    PIC 9(09) COMP VALUE ZERO.
+           05 WS-CUSTOMERS-ON-LEDGER    PIC 9(09) COMP VALUE ZERO.
+
+      *> in-memory ledger accumulator - one entry per canonical
+      *> customer, sized for a single processing day's active
+      *> customer population and the carried-forward master balances
+       01  WS-LEDGER-TABLE.
+           05 WS-LDG-ENTRY OCCURS 5000 TIMES
+                   INDEXED BY WS-LDG-IDX.
+               10 WS-LDG-CUST-ID          PIC X(10).
+               10 WS-LDG-LIFETIME-SPEND   PIC S9(9)V99 COMP-3.
+               10 WS-LDG-LOYALTY-POINTS   PIC S9(9) COMP-3.
+               10 WS-LDG-TXN-COUNT        PIC S9(7) COMP-3.
+               10 WS-LDG-LAST-ACCR-DATE   PIC X(10).
+
+       01  WS-LEDGER-COUNT               PIC 9(05) COMP VALUE ZERO.
+       01  WS-LEDGER-FOUND-SWITCH        PIC X(01) VALUE "N".
+           88 WS-LEDGER-FOUND            VALUE "Y".
+
+      *> alias table - maps the trailing 6 characters of an observed
+      *> CUST-ID to the first (canonical) CUST-ID seen with that
+      *> suffix, so a card swipe and a phone lookup for the same
+      *> shopper accrue to one ledger entry
+       01  WS-ALIAS-TABLE.
+           05 WS-ALIAS-ENTRY OCCURS 5000 TIMES
+                   INDEXED BY WS-ALIAS-IDX.
+               10 WS-ALIAS-SUFFIX          PIC X(6).
+               10 WS-ALIAS-CANONICAL-ID    PIC X(10).
+
+       01  WS-ALIAS-COUNT                PIC 9(05) COMP VALUE ZERO.
+       01  WS-ALIAS-FOUND-SWITCH         PIC X(01) VALUE "N".
+           88 WS-ALIAS-FOUND             VALUE "Y".
+
+       01  WS-CUST-SUFFIX                PIC X(6).
+       01  WS-CANONICAL-CUST-ID          PIC X(10).
+       01  WS-POINTS-EARNED              PIC 9(9).
+       01  WS-COMPLETED-STATUS           PIC X(10) VALUE "COMPLETED".
+
+       01  WS-DEDUP-LINE.
+           05 WS-DD-RAW-CUST-ID          PIC X(10).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 FILLER                     PIC X(15) VALUE "MERGED INTO ->".
+           05 WS-DD-CANONICAL-ID         PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DAILY-FEED
+               THRU 2000-PROCESS-DAILY-FEED-EXIT
+               UNTIL WS-EOF
+           PERFORM 3000-WRITE-NEW-MASTER
+               THRU 3000-WRITE-NEW-MASTER-EXIT
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  POS-DAILY-FILE
+           OPEN INPUT  CUST-LEDGER-OLD-FILE
+           OPEN OUTPUT DEDUP-REPORT-FILE
+           IF NOT WS-POS-OK
+               DISPLAY "POSCUSTL: UNABLE TO OPEN POSDAILY - STATUS "
+                   WS-POS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-OLDM-OK
+               PERFORM 1100-LOAD-OLD-MASTER THRU 1100-LOAD-OLD-MASTER-EXIT
+               CLOSE CUST-LEDGER-OLD-FILE
+           ELSE
+               DISPLAY "POSCUSTL: NO CUSTLDG1 ON FILE - STATUS "
+                   WS-OLDM-FILE-STATUS
+                   " - STARTING WITH AN EMPTY LEDGER"
+           END-IF
+           .
+
+       1100-LOAD-OLD-MASTER.
+           PERFORM UNTIL WS-OLDM-EOF
+               READ CUST-LEDGER-OLD-FILE
+                   AT END
+                       SET WS-OLDM-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1105-CHECK-LEDGER-TABLE-FULL
+                       ADD 1 TO WS-LEDGER-COUNT
+                       MOVE CO-CUST-ID TO
+                           WS-LDG-CUST-ID(WS-LEDGER-COUNT)
+                       MOVE CO-LIFETIME-SPEND TO
+                           WS-LDG-LIFETIME-SPEND(WS-LEDGER-COUNT)
+                       MOVE CO-LOYALTY-POINTS TO
+                           WS-LDG-LOYALTY-POINTS(WS-LEDGER-COUNT)
+                       MOVE CO-TXN-COUNT TO
+                           WS-LDG-TXN-COUNT(WS-LEDGER-COUNT)
+                       MOVE CO-LAST-ACCRUAL-DATE TO
+                           WS-LDG-LAST-ACCR-DATE(WS-LEDGER-COUNT)
+                       PERFORM 1110-SEED-ALIAS-FROM-LEDGER
+               END-READ
+           END-PERFORM
+           .
+       1100-LOAD-OLD-MASTER-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 1105-CHECK-LEDGER-TABLE-FULL - WS-LEDGER-TABLE holds one row
+      *> per distinct customer and is sized above the current
+      *> customer base; a CUSTLDG1 file that would exceed it points
+      *> at a bad file rather than a limit to work around
+      *> ----------------------------------------------------------
+       1105-CHECK-LEDGER-TABLE-FULL.
+           IF WS-LEDGER-COUNT NOT < 5000
+               DISPLAY "POSCUSTL: MORE THAN 5000 CUSTOMERS ON CUSTLDG1"
+                   " - WS-LEDGER-TABLE IS FULL - ABORTING"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+      *> ----------------------------------------------------------
+      *> 1110-SEED-ALIAS-FROM-LEDGER - an established ledger entry
+      *> already carries forward its own canonical CUST-ID; seed its
+      *> suffix into the alias table so today's first sighting of
+      *> that suffix, whatever CUST-ID variant it shows up under,
+      *> keeps resolving to the customer already on file instead of
+      *> forking a new ledger row
+      *> ----------------------------------------------------------
+       1110-SEED-ALIAS-FROM-LEDGER.
+           PERFORM 1120-CHECK-ALIAS-TABLE-FULL
+           ADD 1 TO WS-ALIAS-COUNT
+           MOVE CO-CUST-ID(5:6) TO WS-ALIAS-SUFFIX(WS-ALIAS-COUNT)
+           MOVE CO-CUST-ID TO WS-ALIAS-CANONICAL-ID(WS-ALIAS-COUNT)
+           .
+
+      *> ----------------------------------------------------------
+      *> 1120-CHECK-ALIAS-TABLE-FULL - WS-ALIAS-TABLE holds one row
+      *> per distinct customer suffix and is sized above the current
+      *> customer base; a customer count that would exceed it points
+      *> at a bad file rather than a limit to work around
+      *> ----------------------------------------------------------
+       1120-CHECK-ALIAS-TABLE-FULL.
+           IF WS-ALIAS-COUNT NOT < 5000
+               DISPLAY "POSCUSTL: MORE THAN 5000 CUSTOMER ALIASES"
+                   " - WS-ALIAS-TABLE IS FULL - ABORTING"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+       2000-PROCESS-DAILY-FEED.
+           READ POS-DAILY-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   IF TXN-STATUS = WS-COMPLETED-STATUS
+                       PERFORM 2100-RESOLVE-CANONICAL-CUSTOMER
+                       PERFORM 2200-ACCRUE-POINTS
+                   END-IF
+           END-READ
+           .
+       2000-PROCESS-DAILY-FEED-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2100-RESOLVE-CANONICAL-CUSTOMER - map this transaction's
+      *> CUST-ID to the canonical customer via the trailing-6-digit
+      *> alias table
+      *> ----------------------------------------------------------
+       2100-RESOLVE-CANONICAL-CUSTOMER.
+           MOVE CUST-ID(5:6) TO WS-CUST-SUFFIX
+           MOVE "N" TO WS-ALIAS-FOUND-SWITCH
+           IF WS-ALIAS-COUNT > 0
+               SET WS-ALIAS-IDX TO 1
+               SEARCH WS-ALIAS-ENTRY VARYING WS-ALIAS-IDX
+                   AT END
+                       CONTINUE
+                   WHEN WS-ALIAS-SUFFIX(WS-ALIAS-IDX) = WS-CUST-SUFFIX
+                       SET WS-ALIAS-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+
+           IF WS-ALIAS-FOUND
+               MOVE WS-ALIAS-CANONICAL-ID(WS-ALIAS-IDX) TO
+                   WS-CANONICAL-CUST-ID
+               IF WS-CANONICAL-CUST-ID NOT = CUST-ID
+                   ADD 1 TO WS-DUPLICATES-RESOLVED
+                   MOVE CUST-ID TO WS-DD-RAW-CUST-ID
+                   MOVE WS-CANONICAL-CUST-ID TO WS-DD-CANONICAL-ID
+                   MOVE WS-DEDUP-LINE TO DEDUP-REPORT-RECORD
+                   WRITE DEDUP-REPORT-RECORD
+               END-IF
+           ELSE
+               MOVE CUST-ID TO WS-CANONICAL-CUST-ID
+               PERFORM 1120-CHECK-ALIAS-TABLE-FULL
+               ADD 1 TO WS-ALIAS-COUNT
+               MOVE WS-CUST-SUFFIX TO
+                   WS-ALIAS-SUFFIX(WS-ALIAS-COUNT)
+               MOVE CUST-ID TO WS-ALIAS-CANONICAL-ID(WS-ALIAS-COUNT)
+           END-IF
+           .
+
+      *> ----------------------------------------------------------
+      *> 2200-ACCRUE-POINTS - one point per whole currency unit spent
+      *> ----------------------------------------------------------
+       2200-ACCRUE-POINTS.
+           MOVE "N" TO WS-LEDGER-FOUND-SWITCH
+           IF WS-LEDGER-COUNT > 0
+               SET WS-LDG-IDX TO 1
+               SEARCH WS-LDG-ENTRY VARYING WS-LDG-IDX
+                   AT END
+                       CONTINUE
+                   WHEN WS-LDG-CUST-ID(WS-LDG-IDX) =
+                           WS-CANONICAL-CUST-ID
+                       SET WS-LEDGER-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+
+           IF NOT WS-LEDGER-FOUND
+               PERFORM 1105-CHECK-LEDGER-TABLE-FULL
+               ADD 1 TO WS-LEDGER-COUNT
+               SET WS-LDG-IDX TO WS-LEDGER-COUNT
+               MOVE WS-CANONICAL-CUST-ID TO WS-LDG-CUST-ID(WS-LDG-IDX)
+               MOVE ZERO TO WS-LDG-LIFETIME-SPEND(WS-LDG-IDX)
+               MOVE ZERO TO WS-LDG-LOYALTY-POINTS(WS-LDG-IDX)
+               MOVE ZERO TO WS-LDG-TXN-COUNT(WS-LDG-IDX)
+           END-IF
+
+           MOVE AMOUNT-PAID TO WS-POINTS-EARNED
+           ADD AMOUNT-PAID TO WS-LDG-LIFETIME-SPEND(WS-LDG-IDX)
+           ADD WS-POINTS-EARNED TO WS-LDG-LOYALTY-POINTS(WS-LDG-IDX)
+           ADD 1 TO WS-LDG-TXN-COUNT(WS-LDG-IDX)
+           MOVE TXN-DATE TO WS-LDG-LAST-ACCR-DATE(WS-LDG-IDX)
+           .
+
+      *> ----------------------------------------------------------
+      *> 3000-WRITE-NEW-MASTER - spill the accumulator to a work file
+      *> and resort it by CUST-ID for tomorrow's run
+      *> ----------------------------------------------------------
+       3000-WRITE-NEW-MASTER.
+           OPEN OUTPUT LEDGER-WORK-FILE
+           PERFORM VARYING WS-LDG-IDX FROM 1 BY 1
+                   UNTIL WS-LDG-IDX > WS-LEDGER-COUNT
+               MOVE WS-LDG-CUST-ID(WS-LDG-IDX) TO LW-CUST-ID
+               MOVE WS-LDG-LIFETIME-SPEND(WS-LDG-IDX) TO
+                   LW-LIFETIME-SPEND
+               MOVE WS-LDG-LOYALTY-POINTS(WS-LDG-IDX) TO
+                   LW-LOYALTY-POINTS
+               MOVE WS-LDG-TXN-COUNT(WS-LDG-IDX) TO LW-TXN-COUNT
+               MOVE WS-LDG-LAST-ACCR-DATE(WS-LDG-IDX) TO
+                   LW-LAST-ACCRUAL-DATE
+               WRITE LEDGER-WORK-RECORD
+               ADD 1 TO WS-CUSTOMERS-ON-LEDGER
+           END-PERFORM
+           CLOSE LEDGER-WORK-FILE
+
+           SORT LEDGER-SORT-FILE
+               ON ASCENDING KEY LS-CUST-ID
+               USING LEDGER-WORK-FILE
+               GIVING CUST-LEDGER-NEW-FILE
+           .
+       3000-WRITE-NEW-MASTER-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           CLOSE POS-DAILY-FILE
+           CLOSE DEDUP-REPORT-FILE
+           DISPLAY "POSCUSTL: RECORDS READ       = " WS-RECORDS-READ
+           DISPLAY "POSCUSTL: DUPLICATES RESOLVED = "
+               WS-DUPLICATES-RESOLVED
+           DISPLAY "POSCUSTL: CUSTOMERS ON LEDGER = "
+               WS-CUSTOMERS-ON-LEDGER
+           MOVE ZERO TO RETURN-CODE
+           .
