@@ -0,0 +1,259 @@
+      >>SOURCE FORMAT FREE
+      *> --------------------------------------------------------------
+      *> POSSTREN - Store/terminal master cross-reference enrichment
+      *>
+      *> STORE-ID and TERMINAL-ID on RAW-POS-RECORD are bare codes with
+      *> no lookup anywhere in the pipeline.  This step loads the store
+      *> master (region, district, format type) into memory and joins
+      *> it onto every transaction on the daily feed, so downstream
+      *> rollups can be built by region and district instead of only
+      *> by raw store code.  A transaction whose STORE-ID is not on
+      *> the store master is still passed through, flagged as
+      *> unmatched, and logged to an exception file for follow-up.
+      *>
+      *> AUTHOR.       DATA-ENGINEERING.
+      *> INSTALLATION. HOME OFFICE DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-08.
+      *>
+      *> MODIFICATION HISTORY
+      *> 2026-08-08 DE  Initial version.
+      *> --------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSSTREN.
+       AUTHOR. DATA-ENGINEERING.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POS-DAILY-FILE ASSIGN TO "POSDAILY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POS-FILE-STATUS.
+
+           SELECT STORE-MASTER-FILE ASSIGN TO "STORMSTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SM-FILE-STATUS.
+
+           SELECT ENRICHED-TXN-FILE ASSIGN TO "POSENRCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+
+           SELECT STORE-EXCEPT-FILE ASSIGN TO "STOREXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POS-DAILY-FILE
+           RECORDING MODE IS F.
+           COPY "data_lake.cpy".
+
+       FD  STORE-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY "store_master.cpy".
+
+       FD  ENRICHED-TXN-FILE
+           RECORDING MODE IS F.
+       01  ENRICHED-TXN-OUT-RECORD     PIC X(150).
+
+       FD  STORE-EXCEPT-FILE
+           RECORDING MODE IS F.
+       01  STORE-EXCEPT-OUT-RECORD     PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-POS-FILE-STATUS          PIC X(2).
+           88 WS-POS-OK                VALUE "00".
+
+       01  WS-SM-FILE-STATUS           PIC X(2).
+           88 WS-SM-OK                  VALUE "00".
+
+       01  WS-OUT-FILE-STATUS          PIC X(2).
+       01  WS-EXC-FILE-STATUS          PIC X(2).
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+       01  WS-SM-EOF-SWITCH            PIC X(01) VALUE "N".
+           88 WS-SM-EOF                VALUE "Y".
+
+       01  WS-COUNTERS.
+           05 WS-RECORDS-READ          PIC 9(09) COMP VALUE ZERO.
+           05 WS-RECORDS-MATCHED       PIC 9(09) COMP VALUE ZERO.
+           05 WS-RECORDS-UNMATCHED     PIC 9(09) COMP VALUE ZERO.
+
+      *> in-memory store master table, loaded once at the start of run
+       01  WS-STORE-MASTER-TABLE.
+           05 WS-SMT-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-SMT-IDX.
+               10 WS-SMT-STORE-ID       PIC X(6).
+               10 WS-SMT-REGION-CODE    PIC X(4).
+               10 WS-SMT-DISTRICT-CODE  PIC X(4).
+               10 WS-SMT-FORMAT-TYPE    PIC X(10).
+               10 WS-SMT-STORE-NAME     PIC X(30).
+
+       01  WS-STORE-MASTER-COUNT       PIC 9(05) COMP VALUE ZERO.
+       01  WS-STORE-FOUND-SWITCH       PIC X(01) VALUE "N".
+           88 WS-STORE-FOUND           VALUE "Y".
+
+       COPY "enriched_txn.cpy".
+
+       01  WS-EXCEPTION-LINE.
+           05 WS-EX-TXN-ID              PIC X(12).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-EX-STORE-ID            PIC X(06).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-EX-TERMINAL-ID         PIC X(04).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-EX-REASON              PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-PROCESS-RECORDS-EXIT
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  POS-DAILY-FILE
+           OPEN INPUT  STORE-MASTER-FILE
+           OPEN OUTPUT ENRICHED-TXN-FILE
+           OPEN OUTPUT STORE-EXCEPT-FILE
+           IF NOT WS-POS-OK
+               DISPLAY "POSSTREN: UNABLE TO OPEN POSDAILY - STATUS "
+                   WS-POS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-SM-OK
+               PERFORM 1100-LOAD-STORE-MASTER
+                   THRU 1100-LOAD-STORE-MASTER-EXIT
+               CLOSE STORE-MASTER-FILE
+           ELSE
+               DISPLAY "POSSTREN: NO STORMSTR ON FILE - STATUS "
+                   WS-SM-FILE-STATUS
+                   " - EVERY RECORD WILL ROUTE TO STORE EXCEPTION"
+           END-IF
+           .
+
+       1100-LOAD-STORE-MASTER.
+           PERFORM UNTIL WS-SM-EOF
+               READ STORE-MASTER-FILE
+                   AT END
+                       SET WS-SM-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1150-CHECK-TABLE-FULL
+                       ADD 1 TO WS-STORE-MASTER-COUNT
+                       MOVE SM-STORE-ID TO
+                           WS-SMT-STORE-ID(WS-STORE-MASTER-COUNT)
+                       MOVE SM-REGION-CODE TO
+                           WS-SMT-REGION-CODE(WS-STORE-MASTER-COUNT)
+                       MOVE SM-DISTRICT-CODE TO
+                           WS-SMT-DISTRICT-CODE(WS-STORE-MASTER-COUNT)
+                       MOVE SM-FORMAT-TYPE TO
+                           WS-SMT-FORMAT-TYPE(WS-STORE-MASTER-COUNT)
+                       MOVE SM-STORE-NAME TO
+                           WS-SMT-STORE-NAME(WS-STORE-MASTER-COUNT)
+               END-READ
+           END-PERFORM
+           .
+       1100-LOAD-STORE-MASTER-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 1150-CHECK-TABLE-FULL - WS-STORE-MASTER-TABLE holds one row
+      *> per store and is sized above the current chain's store
+      *> count; a STORMSTR file large enough to fill it points at a
+      *> bad feed rather than a limit to silently work around
+      *> ----------------------------------------------------------
+       1150-CHECK-TABLE-FULL.
+           IF WS-STORE-MASTER-COUNT NOT < 2000
+               DISPLAY "POSSTREN: STORMSTR HAS MORE THAN 2000 STORES"
+                   " - WS-STORE-MASTER-TABLE IS FULL - ABORTING"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+       2000-PROCESS-RECORDS.
+           READ POS-DAILY-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 2100-ENRICH-RECORD
+           END-READ
+           .
+       2000-PROCESS-RECORDS-EXIT.
+           EXIT.
+
+       2100-ENRICH-RECORD.
+           MOVE TXN-DATE      TO ET-TXN-DATE
+           MOVE TXN-TIME      TO ET-TXN-TIME
+           MOVE STORE-ID      TO ET-STORE-ID
+           MOVE TERMINAL-ID   TO ET-TERMINAL-ID
+           MOVE TXN-ID        TO ET-TXN-ID
+           MOVE AMOUNT-PAID   TO ET-AMOUNT-PAID
+           MOVE TXN-STATUS    TO ET-TXN-STATUS
+
+           PERFORM 2200-LOOKUP-STORE
+           IF WS-STORE-FOUND
+               ADD 1 TO WS-RECORDS-MATCHED
+               MOVE WS-SMT-REGION-CODE(WS-SMT-IDX)   TO ET-REGION-CODE
+               MOVE WS-SMT-DISTRICT-CODE(WS-SMT-IDX) TO
+                   ET-DISTRICT-CODE
+               MOVE WS-SMT-FORMAT-TYPE(WS-SMT-IDX)   TO ET-FORMAT-TYPE
+               MOVE WS-SMT-STORE-NAME(WS-SMT-IDX)    TO ET-STORE-NAME
+               SET ET-STORE-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-RECORDS-UNMATCHED
+               MOVE "UNKN" TO ET-REGION-CODE
+               MOVE "UNKN" TO ET-DISTRICT-CODE
+               MOVE SPACES TO ET-FORMAT-TYPE
+               MOVE SPACES TO ET-STORE-NAME
+               SET ET-STORE-NOT-FOUND TO TRUE
+               PERFORM 2900-WRITE-STORE-EXCEPTION
+           END-IF
+
+           MOVE ENRICHED-TXN-RECORD TO ENRICHED-TXN-OUT-RECORD
+           WRITE ENRICHED-TXN-OUT-RECORD
+           .
+
+      *> ----------------------------------------------------------
+      *> 2200-LOOKUP-STORE - search the in-memory store master
+      *> ----------------------------------------------------------
+       2200-LOOKUP-STORE.
+           MOVE "N" TO WS-STORE-FOUND-SWITCH
+           IF WS-STORE-MASTER-COUNT > 0
+               SET WS-SMT-IDX TO 1
+               SEARCH WS-SMT-ENTRY VARYING WS-SMT-IDX
+                   AT END
+                       CONTINUE
+                   WHEN WS-SMT-STORE-ID(WS-SMT-IDX) = STORE-ID
+                       SET WS-STORE-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           .
+
+       2900-WRITE-STORE-EXCEPTION.
+           MOVE TXN-ID      TO WS-EX-TXN-ID
+           MOVE STORE-ID    TO WS-EX-STORE-ID
+           MOVE TERMINAL-ID TO WS-EX-TERMINAL-ID
+           MOVE "STORE-ID NOT FOUND ON STORE MASTER" TO WS-EX-REASON
+           MOVE WS-EXCEPTION-LINE TO STORE-EXCEPT-OUT-RECORD
+           WRITE STORE-EXCEPT-OUT-RECORD
+           .
+
+       9999-TERMINATE.
+           CLOSE POS-DAILY-FILE
+           CLOSE ENRICHED-TXN-FILE
+           CLOSE STORE-EXCEPT-FILE
+           DISPLAY "POSSTREN: RECORDS READ      = " WS-RECORDS-READ
+           DISPLAY "POSSTREN: RECORDS MATCHED   = " WS-RECORDS-MATCHED
+           DISPLAY "POSSTREN: RECORDS UNMATCHED = "
+               WS-RECORDS-UNMATCHED
+           MOVE ZERO TO RETURN-CODE
+           .
