@@ -0,0 +1,234 @@
+      >>SOURCE FORMAT FREE
+      *> --------------------------------------------------------------
+      *> POSPAYSM - Payment-mode and tender-type daily summary report
+      *>
+      *> Store operations wants to see how each store's daily volume
+      *> breaks down across tender types - cash, card, wallet, and so
+      *> on - without having to page through the raw daily feed.  This
+      *> job sorts the feed by STORE-ID and PAYMENT-MODE and reports
+      *> total AMOUNT-PAID for each combination, with a store-level
+      *> total on the break to STORE-ID.
+      *>
+      *> AUTHOR.       DATA-ENGINEERING.
+      *> INSTALLATION. HOME OFFICE DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-08.
+      *>
+      *> MODIFICATION HISTORY
+      *> 2026-08-08 DE  Initial version.
+      *> --------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSPAYSM.
+       AUTHOR. DATA-ENGINEERING.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POS-DAILY-FILE ASSIGN TO "POSDAILY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POS-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "PAYSORT".
+
+           SELECT PAY-SUMMARY-FILE ASSIGN TO "PAYSUMRY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POS-DAILY-FILE
+           RECORDING MODE IS F.
+           COPY "data_lake.cpy".
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 PS-STORE-ID             PIC X(6).
+           05 PS-PAYMENT-MODE         PIC X(10).
+           05 PS-AMOUNT-PAID          PIC 9(7)V99.
+
+       FD  PAY-SUMMARY-FILE
+           RECORDING MODE IS F.
+       01  PAY-SUMMARY-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-POS-FILE-STATUS         PIC X(2).
+           88 WS-POS-OK               VALUE "00".
+
+       01  WS-RPT-FILE-STATUS         PIC X(2).
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SWITCH           PIC X(01) VALUE "N".
+               88 WS-EOF              VALUE "Y".
+
+       01  WS-COUNTERS.
+           05 WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+           05 WS-LINES-WRITTEN        PIC 9(09) COMP VALUE ZERO.
+
+       01  WS-AMOUNTS.
+           05 WS-MODE-TOTAL           PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 WS-STORE-TOTAL          PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05 WS-DL-PAYMENT-MODE      PIC X(10).
+           05 FILLER                  PIC X(04) VALUE SPACES.
+           05 FILLER                  PIC X(15) VALUE "TOTAL PAID . .".
+           05 WS-DL-MODE-TOTAL        PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-STORE-TOTAL-LINE.
+           05 FILLER                  PIC X(20)
+               VALUE "STORE TOTAL. . . . .".
+           05 WS-STL-STORE-TOTAL      PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-HEADING-1.
+           05 FILLER                  PIC X(40)
+               VALUE "PAYMENT-MODE DAILY SUMMARY BY STORE".
+
+       01  WS-HEADING-2.
+           05 FILLER                  PIC X(08) VALUE "STORE:".
+           05 WS-H2-STORE-ID          PIC X(06).
+
+       01  WS-PRIOR-STORE-ID          PIC X(6) VALUE SPACES.
+       01  WS-PRIOR-PAYMENT-MODE      PIC X(10) VALUE SPACES.
+       01  WS-FIRST-GROUP-SWITCH      PIC X(01) VALUE "Y".
+           88 WS-FIRST-GROUP          VALUE "Y".
+
+       01  WS-COMPLETED-STATUS        PIC X(10) VALUE "COMPLETED".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+      *> ----------------------------------------------------------
+      *> 1000-INITIALIZE - sort the daily feed by STORE-ID and
+      *> PAYMENT-MODE, then summarize it in the SORT output procedure
+      *> ----------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT POS-DAILY-FILE
+           IF NOT WS-POS-OK
+               DISPLAY "POSPAYSM: UNABLE TO OPEN POSDAILY - STATUS "
+                   WS-POS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY PS-STORE-ID PS-PAYMENT-MODE
+               INPUT PROCEDURE IS 2100-BUILD-SORT-INPUT
+                   THRU 2100-BUILD-SORT-INPUT-EXIT
+               OUTPUT PROCEDURE IS 2200-SUMMARIZE-SORT-OUTPUT
+                   THRU 2200-SUMMARIZE-SORT-OUTPUT-EXIT
+
+           CLOSE POS-DAILY-FILE
+           .
+
+      *> A declined or voided transaction never actually took the
+      *> customer's tender, so it is dropped here rather than being
+      *> carried into the sort and summed into a tender-type total.
+       2100-BUILD-SORT-INPUT.
+           PERFORM UNTIL WS-EOF
+               READ POS-DAILY-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       IF TXN-STATUS = WS-COMPLETED-STATUS
+                           MOVE STORE-ID     TO PS-STORE-ID
+                           MOVE PAYMENT-MODE TO PS-PAYMENT-MODE
+                           MOVE AMOUNT-PAID  TO PS-AMOUNT-PAID
+                           RELEASE SORT-WORK-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+       2100-BUILD-SORT-INPUT-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2200-SUMMARIZE-SORT-OUTPUT - accumulate AMOUNT-PAID within
+      *> each STORE-ID/PAYMENT-MODE group, breaking to write a detail
+      *> line on PAYMENT-MODE and a total line on STORE-ID
+      *> ----------------------------------------------------------
+       2200-SUMMARIZE-SORT-OUTPUT.
+           OPEN OUTPUT PAY-SUMMARY-FILE
+           MOVE WS-HEADING-1 TO PAY-SUMMARY-RECORD
+           WRITE PAY-SUMMARY-RECORD
+           MOVE SPACES TO PAY-SUMMARY-RECORD
+           WRITE PAY-SUMMARY-RECORD
+           MOVE "N" TO WS-EOF-SWITCH
+
+           PERFORM UNTIL WS-EOF
+               RETURN SORT-WORK-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2210-ACCUMULATE-AND-BREAK
+               END-RETURN
+           END-PERFORM
+
+           IF NOT WS-FIRST-GROUP
+               PERFORM 2220-WRITE-MODE-LINE
+               PERFORM 2230-WRITE-STORE-TOTAL-LINE
+           END-IF
+
+           CLOSE PAY-SUMMARY-FILE
+           .
+       2200-SUMMARIZE-SORT-OUTPUT-EXIT.
+           EXIT.
+
+       2210-ACCUMULATE-AND-BREAK.
+           IF WS-FIRST-GROUP
+               MOVE "N" TO WS-FIRST-GROUP-SWITCH
+               MOVE PS-STORE-ID TO WS-PRIOR-STORE-ID
+               MOVE PS-PAYMENT-MODE TO WS-PRIOR-PAYMENT-MODE
+               MOVE PS-STORE-ID TO WS-H2-STORE-ID
+               MOVE WS-HEADING-2 TO PAY-SUMMARY-RECORD
+               WRITE PAY-SUMMARY-RECORD
+           ELSE
+               IF PS-STORE-ID NOT = WS-PRIOR-STORE-ID
+                   PERFORM 2220-WRITE-MODE-LINE
+                   PERFORM 2230-WRITE-STORE-TOTAL-LINE
+                   MOVE SPACES TO PAY-SUMMARY-RECORD
+                   WRITE PAY-SUMMARY-RECORD
+                   MOVE PS-STORE-ID TO WS-H2-STORE-ID
+                   MOVE WS-HEADING-2 TO PAY-SUMMARY-RECORD
+                   WRITE PAY-SUMMARY-RECORD
+                   MOVE PS-STORE-ID TO WS-PRIOR-STORE-ID
+                   MOVE PS-PAYMENT-MODE TO WS-PRIOR-PAYMENT-MODE
+               ELSE
+                   IF PS-PAYMENT-MODE NOT = WS-PRIOR-PAYMENT-MODE
+                       PERFORM 2220-WRITE-MODE-LINE
+                       MOVE PS-PAYMENT-MODE TO WS-PRIOR-PAYMENT-MODE
+                   END-IF
+               END-IF
+           END-IF
+
+           ADD PS-AMOUNT-PAID TO WS-MODE-TOTAL
+           ADD PS-AMOUNT-PAID TO WS-STORE-TOTAL
+           .
+
+       2220-WRITE-MODE-LINE.
+           MOVE WS-PRIOR-PAYMENT-MODE TO WS-DL-PAYMENT-MODE
+           MOVE WS-MODE-TOTAL TO WS-DL-MODE-TOTAL
+           MOVE WS-DETAIL-LINE TO PAY-SUMMARY-RECORD
+           WRITE PAY-SUMMARY-RECORD
+           ADD 1 TO WS-LINES-WRITTEN
+           MOVE ZERO TO WS-MODE-TOTAL
+           .
+
+       2230-WRITE-STORE-TOTAL-LINE.
+           MOVE WS-STORE-TOTAL TO WS-STL-STORE-TOTAL
+           MOVE WS-STORE-TOTAL-LINE TO PAY-SUMMARY-RECORD
+           WRITE PAY-SUMMARY-RECORD
+           MOVE ZERO TO WS-STORE-TOTAL
+           .
+
+       9999-TERMINATE.
+           DISPLAY "POSPAYSM: RECORDS READ    = " WS-RECORDS-READ
+           DISPLAY "POSPAYSM: SUMMARY LINES    = " WS-LINES-WRITTEN
+           MOVE ZERO TO RETURN-CODE
+           .
