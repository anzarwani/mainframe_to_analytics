@@ -0,0 +1,269 @@
+      >>SOURCE FORMAT FREE
+      *> --------------------------------------------------------------
+      *> POSRECN - Daily POS settlement reconciliation report
+      *>
+      *> Reads the daily RAW-POS-RECORD feed and verifies that, for
+      *> every transaction, AMOUNT-PAID ties out to BANK-PAYABLE plus
+      *> CUSTOMER-PAYABLE.  Every transaction that does not tie out is
+      *> sorted by STORE-ID and PARTNER-BANK and written to a same-day
+      *> exception listing so the settlement team can chase the fee
+      *> split with the partner bank before month-end close.
+      *>
+      *> AUTHOR.     DATA-ENGINEERING.
+      *> INSTALLATION. HOME OFFICE DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-08.
+      *>
+      *> MODIFICATION HISTORY
+      *> 2026-08-08 DE  Initial version.
+      *> --------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSRECN.
+       AUTHOR. DATA-ENGINEERING.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POS-DAILY-FILE ASSIGN TO "POSDAILY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POS-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "RECNSORT".
+
+           SELECT RECON-EXCEPT-FILE ASSIGN TO "RECNRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POS-DAILY-FILE
+           RECORDING MODE IS F.
+           COPY "data_lake.cpy".
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SW-STORE-ID             PIC X(6).
+           05 SW-PARTNER-BANK         PIC X(15).
+           05 SW-DETAIL               PIC X(129).
+
+       FD  RECON-EXCEPT-FILE
+           RECORDING MODE IS F.
+       01  RECON-EXCEPT-RECORD        PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-POS-FILE-STATUS         PIC X(2).
+           88 WS-POS-OK               VALUE "00".
+           88 WS-POS-EOF              VALUE "10".
+
+       01  WS-RPT-FILE-STATUS         PIC X(2).
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SWITCH           PIC X(01) VALUE "N".
+               88 WS-EOF              VALUE "Y".
+
+       01  WS-COUNTERS.
+           05 WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+           05 WS-EXCEPTIONS-FOUND     PIC 9(09) COMP VALUE ZERO.
+
+       01  WS-AMOUNTS.
+           05 WS-EXPECTED-TOTAL       PIC S9(9)V99 COMP-3.
+           05 WS-VARIANCE-AMT         PIC S9(9)V99 COMP-3.
+
+       01  WS-DETAIL-LINE.
+           05 WS-DL-TXN-ID            PIC X(12).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WS-DL-TERMINAL-ID       PIC X(04).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WS-DL-TXN-DATE          PIC X(10).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WS-DL-AMOUNT-PAID       PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WS-DL-BANK-PAYABLE      PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WS-DL-CUSTOMER-PAYABLE  PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WS-DL-VARIANCE          PIC -ZZ,ZZZ,ZZ9.99.
+
+       01  WS-HEADING-1.
+           05 FILLER                  PIC X(40)
+               VALUE "DAILY POS SETTLEMENT RECONCILIATION RPT".
+
+       01  WS-HEADING-2.
+           05 FILLER                  PIC X(15) VALUE "STORE:".
+           05 WS-H2-STORE-ID          PIC X(06).
+           05 FILLER                  PIC X(05) VALUE SPACES.
+           05 FILLER                  PIC X(15) VALUE "PARTNER BANK:".
+           05 WS-H2-PARTNER-BANK      PIC X(15).
+
+       01  WS-COLUMN-HEADING.
+           05 FILLER PIC X(150) VALUE
+              "TXN-ID       TERM  TXN-DATE    AMOUNT-PAID  BANK-PAYABLE CUST-PAYABLE VARIANCE".
+
+       01  WS-SUMMARY-LINE.
+           05 FILLER                  PIC X(30)
+               VALUE "TOTAL EXCEPTIONS WRITTEN . . ".
+           05 WS-SUM-COUNT            PIC ZZZ,ZZ9.
+
+       01  WS-PRIOR-STORE-ID          PIC X(6) VALUE SPACES.
+       01  WS-PRIOR-PARTNER-BANK      PIC X(15) VALUE SPACES.
+       01  WS-FIRST-GROUP-SWITCH      PIC X(01) VALUE "Y".
+           88 WS-FIRST-GROUP          VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DAILY-FILE
+               THRU 2000-PROCESS-DAILY-FILE-EXIT
+           PERFORM 3000-PRODUCE-EXCEPTION-REPORT
+               THRU 3000-PRODUCE-EXCEPTION-REPORT-EXIT
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+      *> ----------------------------------------------------------
+      *> 1000-INITIALIZE - open the daily feed and the sort work file
+      *> ----------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT POS-DAILY-FILE
+           IF NOT WS-POS-OK
+               DISPLAY "POSRECN: UNABLE TO OPEN POSDAILY - STATUS "
+                   WS-POS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-STORE-ID SW-PARTNER-BANK
+               INPUT PROCEDURE IS 2100-BUILD-SORT-INPUT
+                   THRU 2100-BUILD-SORT-INPUT-EXIT
+               OUTPUT PROCEDURE IS 2200-CONSUME-SORT-OUTPUT
+                   THRU 2200-CONSUME-SORT-OUTPUT-EXIT
+
+           CLOSE POS-DAILY-FILE
+           .
+
+      *> ----------------------------------------------------------
+      *> 2000-PROCESS-DAILY-FILE - placeholder mainline hook, the
+      *> real read/verify loop runs inside the SORT input procedure
+      *> so every exception record is captured before it is ordered
+      *> by STORE-ID and PARTNER-BANK.
+      *> ----------------------------------------------------------
+       2000-PROCESS-DAILY-FILE.
+           CONTINUE.
+       2000-PROCESS-DAILY-FILE-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2100-BUILD-SORT-INPUT - read RAW-POS-RECORD, verify the
+      *> three-way tie-out and RELEASE only the failing transactions
+      *> ----------------------------------------------------------
+       2100-BUILD-SORT-INPUT.
+           PERFORM UNTIL WS-EOF
+               READ POS-DAILY-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2110-VERIFY-TIE-OUT
+               END-READ
+           END-PERFORM
+           .
+       2100-BUILD-SORT-INPUT-EXIT.
+           EXIT.
+
+       2110-VERIFY-TIE-OUT.
+           ADD 1 TO WS-RECORDS-READ
+           COMPUTE WS-EXPECTED-TOTAL =
+               BANK-PAYABLE OF RAW-POS-RECORD +
+               CUSTOMER-PAYABLE OF RAW-POS-RECORD
+           IF AMOUNT-PAID OF RAW-POS-RECORD NOT = WS-EXPECTED-TOTAL
+               COMPUTE WS-VARIANCE-AMT =
+                   AMOUNT-PAID OF RAW-POS-RECORD - WS-EXPECTED-TOTAL
+               ADD 1 TO WS-EXCEPTIONS-FOUND
+               MOVE STORE-ID OF RAW-POS-RECORD TO SW-STORE-ID
+               MOVE PARTNER-BANK OF RAW-POS-RECORD TO SW-PARTNER-BANK
+               MOVE TXN-ID OF RAW-POS-RECORD      TO WS-DL-TXN-ID
+               MOVE TERMINAL-ID OF RAW-POS-RECORD TO WS-DL-TERMINAL-ID
+               MOVE TXN-DATE OF RAW-POS-RECORD    TO WS-DL-TXN-DATE
+               MOVE AMOUNT-PAID OF RAW-POS-RECORD TO WS-DL-AMOUNT-PAID
+               MOVE BANK-PAYABLE OF RAW-POS-RECORD
+                   TO WS-DL-BANK-PAYABLE
+               MOVE CUSTOMER-PAYABLE OF RAW-POS-RECORD
+                   TO WS-DL-CUSTOMER-PAYABLE
+               MOVE WS-VARIANCE-AMT TO WS-DL-VARIANCE
+               MOVE WS-DETAIL-LINE TO SW-DETAIL
+               RELEASE SORT-WORK-RECORD
+           END-IF
+           .
+
+      *> ----------------------------------------------------------
+      *> 2200-CONSUME-SORT-OUTPUT - return the sorted exceptions and
+      *> write the exception listing, breaking on STORE-ID/PARTNER-BANK
+      *> ----------------------------------------------------------
+       2200-CONSUME-SORT-OUTPUT.
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN OUTPUT RECON-EXCEPT-FILE
+           MOVE WS-HEADING-1 TO RECON-EXCEPT-RECORD
+           WRITE RECON-EXCEPT-RECORD
+           MOVE SPACES TO RECON-EXCEPT-RECORD
+           WRITE RECON-EXCEPT-RECORD
+
+           PERFORM UNTIL WS-EOF
+               RETURN SORT-WORK-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2210-WRITE-DETAIL-LINE
+               END-RETURN
+           END-PERFORM
+
+           PERFORM 2220-WRITE-SUMMARY-LINE
+           CLOSE RECON-EXCEPT-FILE
+           .
+       2200-CONSUME-SORT-OUTPUT-EXIT.
+           EXIT.
+
+       2210-WRITE-DETAIL-LINE.
+           IF SW-STORE-ID NOT = WS-PRIOR-STORE-ID
+                   OR SW-PARTNER-BANK NOT = WS-PRIOR-PARTNER-BANK
+               IF NOT WS-FIRST-GROUP
+                   MOVE SPACES TO RECON-EXCEPT-RECORD
+                   WRITE RECON-EXCEPT-RECORD
+               END-IF
+               MOVE "N" TO WS-FIRST-GROUP-SWITCH
+               MOVE SW-STORE-ID TO WS-H2-STORE-ID
+               MOVE SW-PARTNER-BANK TO WS-H2-PARTNER-BANK
+               MOVE WS-HEADING-2 TO RECON-EXCEPT-RECORD
+               WRITE RECON-EXCEPT-RECORD
+               MOVE WS-COLUMN-HEADING TO RECON-EXCEPT-RECORD
+               WRITE RECON-EXCEPT-RECORD
+               MOVE SW-STORE-ID TO WS-PRIOR-STORE-ID
+               MOVE SW-PARTNER-BANK TO WS-PRIOR-PARTNER-BANK
+           END-IF
+           MOVE SW-DETAIL TO RECON-EXCEPT-RECORD
+           WRITE RECON-EXCEPT-RECORD
+           .
+
+       2220-WRITE-SUMMARY-LINE.
+           MOVE SPACES TO RECON-EXCEPT-RECORD
+           WRITE RECON-EXCEPT-RECORD
+           MOVE WS-EXCEPTIONS-FOUND TO WS-SUM-COUNT
+           MOVE WS-SUMMARY-LINE TO RECON-EXCEPT-RECORD
+           WRITE RECON-EXCEPT-RECORD
+           .
+
+      *> ----------------------------------------------------------
+      *> 3000-PRODUCE-EXCEPTION-REPORT - the report is produced
+      *> incrementally inside the SORT output procedure above
+      *> ----------------------------------------------------------
+       3000-PRODUCE-EXCEPTION-REPORT.
+           CONTINUE.
+       3000-PRODUCE-EXCEPTION-REPORT-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           DISPLAY "POSRECN: RECORDS READ      = " WS-RECORDS-READ
+           DISPLAY "POSRECN: EXCEPTIONS WRITTEN = " WS-EXCEPTIONS-FOUND
+           MOVE ZERO TO RETURN-CODE
+           .
