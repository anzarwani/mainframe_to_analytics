@@ -0,0 +1,496 @@
+      >>SOURCE FORMAT FREE
+      *> --------------------------------------------------------------
+      *> POSBANKS - Per-partner-bank settlement file splitter
+      *>
+      *> Every partner bank's transactions currently sit mixed together
+      *> in one daily feed, so someone has to hand-filter rows before
+      *> transmitting a settlement extract to a given bank.  This job
+      *> sorts the daily feed by PARTNER-BANK, then breaks on the bank
+      *> code to spin up one dynamically-named outbound extract per
+      *> bank, so nightly settlement transmission stops being a manual
+      *> exercise.
+      *>
+      *> A bank with no entry on the BANKFMT parameter file gets the
+      *> standard fixed BANK-SETTLEMENT-RECORD layout (unchanged from
+      *> the original cut of this job, so extracts already flowing to
+      *> banks today keep the same byte layout).  A bank listed on
+      *> BANKFMT gets its settlement fields written out re-ordered to
+      *> that bank's own expected field sequence instead - see
+      *> "bank_fmt.cpy" for the field-ID legend and 2100-WRITE-BANK-
+      *> RECORD below for how the two layouts are chosen per bank.
+      *>
+      *> AUTHOR.       DATA-ENGINEERING.
+      *> INSTALLATION. HOME OFFICE DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-08.
+      *>
+      *> MODIFICATION HISTORY
+      *> 2026-08-08 DE  Initial version.
+      *> 2026-08-09 DE  Added BANKFMT parameter file so a bank can be
+      *>                given its own settlement field order instead
+      *>                of the one common layout every bank shared.
+      *> --------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSBANKS.
+       AUTHOR. DATA-ENGINEERING.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POS-DAILY-FILE ASSIGN TO "POSDAILY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POS-FILE-STATUS.
+
+           SELECT BANK-FORMAT-FILE ASSIGN TO "BANKFMT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BFT-FILE-STATUS.
+
+           SELECT BANK-SORT-FILE ASSIGN TO "BNKSORT".
+
+           SELECT BANK-SORTED-FILE ASSIGN TO "BNKSRTD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BANK-OUT-FILE ASSIGN TO WS-BANK-OUT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POS-DAILY-FILE
+           RECORDING MODE IS F.
+           COPY "data_lake.cpy".
+
+       FD  BANK-FORMAT-FILE
+           RECORDING MODE IS F.
+           COPY "bank_fmt.cpy".
+
+       SD  BANK-SORT-FILE.
+       01  BANK-SORT-RECORD.
+           05 BK-PARTNER-BANK          PIC X(15).
+           05 BK-TXN-ID                PIC X(12).
+           05 BK-STORE-ID              PIC X(6).
+           05 BK-TERMINAL-ID           PIC X(4).
+           05 BK-TXN-DATE              PIC X(10).
+           05 BK-TXN-TIME              PIC X(8).
+           05 BK-BANK-PAYABLE          PIC 9(7)V99.
+           05 BK-CUSTOMER-PAYABLE      PIC 9(7)V99.
+           05 BK-AMOUNT-PAID           PIC 9(7)V99.
+           05 BK-CURRENCY-CODE         PIC X(3).
+
+       FD  BANK-SORTED-FILE
+           RECORDING MODE IS F.
+       01  BANK-SORTED-RECORD.
+           05 BD-PARTNER-BANK          PIC X(15).
+           05 BD-TXN-ID                PIC X(12).
+           05 BD-STORE-ID              PIC X(6).
+           05 BD-TERMINAL-ID           PIC X(4).
+           05 BD-TXN-DATE              PIC X(10).
+           05 BD-TXN-TIME              PIC X(8).
+           05 BD-BANK-PAYABLE          PIC 9(7)V99.
+           05 BD-CUSTOMER-PAYABLE      PIC 9(7)V99.
+           05 BD-AMOUNT-PAID           PIC 9(7)V99.
+           05 BD-CURRENCY-CODE         PIC X(3).
+
+       FD  BANK-OUT-FILE
+           RECORDING MODE IS F.
+       01  BANK-OUT-RECORD             PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-POS-FILE-STATUS          PIC X(2).
+           88 WS-POS-OK                VALUE "00".
+
+       01  WS-BFT-FILE-STATUS          PIC X(2).
+           88 WS-BFT-OK                VALUE "00".
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+       01  WS-BFT-EOF-SWITCH           PIC X(01) VALUE "N".
+           88 WS-BFT-EOF               VALUE "Y".
+
+       01  WS-FILE-OPEN-SWITCH         PIC X(01) VALUE "N".
+           88 WS-BANK-FILE-OPEN        VALUE "Y".
+
+       01  WS-BANK-OUT-NAME             PIC X(23).
+       01  WS-PRIOR-PARTNER-BANK        PIC X(15) VALUE SPACES.
+       01  WS-BANK-SEQUENCE             PIC 9(03) VALUE ZERO.
+       01  WS-COMPLETED-STATUS          PIC X(10) VALUE "COMPLETED".
+
+       01  WS-COUNTERS.
+           05 WS-RECORDS-READ           PIC 9(09) COMP VALUE ZERO.
+           05 WS-BANKS-PRODUCED         PIC 9(05) COMP VALUE ZERO.
+           05 WS-BANK-RECORD-COUNT      PIC 9(09) COMP VALUE ZERO.
+           05 WS-BANK-FMT-COUNT         PIC 9(05) COMP VALUE ZERO.
+
+       COPY "bank_settlement.cpy".
+
+      *> in-memory table of per-bank field orders, loaded once at the
+      *> start of the run from the optional BANKFMT parameter file; a
+      *> bank with no row here keeps the standard field order below
+       01  WS-BANK-FMT-TABLE.
+           05 WS-BFT-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-BFT-IDX.
+               10 WS-BFT-PARTNER-BANK   PIC X(15).
+               10 WS-BFT-FIELD-ORDER    PIC 9(02) OCCURS 10 TIMES.
+
+       01  WS-FORMAT-FOUND-SWITCH       PIC X(01) VALUE "N".
+           88 WS-FORMAT-FOUND           VALUE "Y".
+
+      *> scratch table used to confirm a BANKFMT row's ten FIELD-ORDER
+      *> values are a permutation of 1-10 before they are trusted as
+      *> subscripts anywhere else in this program
+       01  WS-FIELD-SEEN-TABLE.
+           05 WS-FIELD-SEEN              PIC X(01) OCCURS 10 TIMES.
+       01  WS-VAL-IDX                    PIC 9(02) COMP.
+
+       01  WS-CURRENT-FIELD-ORDER.
+           05 WS-CFO-ENTRY              PIC 9(02) OCCURS 10 TIMES.
+
+       01  WS-OUT-IDX                   PIC 9(02) COMP.
+
+      *> the ten settlement fields, each right-padded to a common
+      *> 15-byte slot so any bank's field order can be assembled by
+      *> simply picking slots in a different sequence - field IDs
+      *> match the legend in "bank_fmt.cpy"
+       01  WS-SOURCE-FIELDS.
+           05 WS-SF-ENTRY               PIC X(15) OCCURS 10 TIMES.
+
+       01  WS-CUSTOM-OUT-FIELDS.
+           05 WS-COF-ENTRY              PIC X(15) OCCURS 10 TIMES.
+
+      *> holds an amount field's native 9(7)V99 digits (unedited, no
+      *> decimal point, zero-padded) before it drops into a 15-byte
+      *> slot - keeps a bank's amount byte layout identical whether
+      *> it takes the standard or a BANKFMT-reordered extract
+       01  WS-SF-AMOUNT                  PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 0500-LOAD-BANK-FORMATS THRU 0500-LOAD-BANK-FORMATS-EXIT
+           PERFORM 1000-SORT-BY-PARTNER-BANK
+           PERFORM 2000-SPLIT-BY-PARTNER-BANK
+               THRU 2000-SPLIT-BY-PARTNER-BANK-EXIT
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+      *> ----------------------------------------------------------
+      *> 0500-LOAD-BANK-FORMATS - read the optional BANKFMT
+      *> parameter file into a table.  BANKFMT is optional: a file-
+      *> not-found status just means no bank has asked for a custom
+      *> field order yet, so every bank falls back to the standard
+      *> layout rather than aborting the run.
+      *> ----------------------------------------------------------
+       0500-LOAD-BANK-FORMATS.
+           OPEN INPUT BANK-FORMAT-FILE
+           IF NOT WS-BFT-OK
+               DISPLAY "POSBANKS: NO BANKFMT OVERRIDES ON FILE - "
+                   "STATUS " WS-BFT-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-BFT-EOF
+                   READ BANK-FORMAT-FILE
+                       AT END
+                           SET WS-BFT-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 0555-VALIDATE-FIELD-ORDER
+                           PERFORM 0550-CHECK-TABLE-FULL
+                           ADD 1 TO WS-BANK-FMT-COUNT
+                           MOVE BF-PARTNER-BANK TO
+                               WS-BFT-PARTNER-BANK(WS-BANK-FMT-COUNT)
+                           MOVE BF-FIELD-ORDER(1) TO
+                               WS-BFT-FIELD-ORDER(WS-BANK-FMT-COUNT 1)
+                           MOVE BF-FIELD-ORDER(2) TO
+                               WS-BFT-FIELD-ORDER(WS-BANK-FMT-COUNT 2)
+                           MOVE BF-FIELD-ORDER(3) TO
+                               WS-BFT-FIELD-ORDER(WS-BANK-FMT-COUNT 3)
+                           MOVE BF-FIELD-ORDER(4) TO
+                               WS-BFT-FIELD-ORDER(WS-BANK-FMT-COUNT 4)
+                           MOVE BF-FIELD-ORDER(5) TO
+                               WS-BFT-FIELD-ORDER(WS-BANK-FMT-COUNT 5)
+                           MOVE BF-FIELD-ORDER(6) TO
+                               WS-BFT-FIELD-ORDER(WS-BANK-FMT-COUNT 6)
+                           MOVE BF-FIELD-ORDER(7) TO
+                               WS-BFT-FIELD-ORDER(WS-BANK-FMT-COUNT 7)
+                           MOVE BF-FIELD-ORDER(8) TO
+                               WS-BFT-FIELD-ORDER(WS-BANK-FMT-COUNT 8)
+                           MOVE BF-FIELD-ORDER(9) TO
+                               WS-BFT-FIELD-ORDER(WS-BANK-FMT-COUNT 9)
+                           MOVE BF-FIELD-ORDER(10) TO
+                               WS-BFT-FIELD-ORDER(WS-BANK-FMT-COUNT 10)
+                   END-READ
+               END-PERFORM
+               CLOSE BANK-FORMAT-FILE
+           END-IF
+           .
+       0500-LOAD-BANK-FORMATS-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 0555-VALIDATE-FIELD-ORDER - BF-FIELD-ORDER values are used
+      *> as subscripts into the 10-entry field tables in 2100-WRITE-
+      *> BANK-RECORD; a value outside 1-10, or a row that doesn't use
+      *> every one of 1-10 exactly once, would index outside those
+      *> tables, so a malformed row aborts the run here rather than
+      *> being trusted downstream
+      *> ----------------------------------------------------------
+       0555-VALIDATE-FIELD-ORDER.
+           MOVE SPACES TO WS-FIELD-SEEN-TABLE
+           PERFORM VARYING WS-VAL-IDX FROM 1 BY 1
+                   UNTIL WS-VAL-IDX > 10
+               IF BF-FIELD-ORDER(WS-VAL-IDX) < 1
+                       OR BF-FIELD-ORDER(WS-VAL-IDX) > 10
+                   DISPLAY "POSBANKS: BANKFMT ROW FOR "
+                       BF-PARTNER-BANK " HAS FIELD-ORDER VALUE "
+                       BF-FIELD-ORDER(WS-VAL-IDX) " OUTSIDE 1-10"
+                       " - ABORTING"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               IF WS-FIELD-SEEN(BF-FIELD-ORDER(WS-VAL-IDX)) = "Y"
+                   DISPLAY "POSBANKS: BANKFMT ROW FOR "
+                       BF-PARTNER-BANK " REPEATS FIELD-ORDER VALUE "
+                       BF-FIELD-ORDER(WS-VAL-IDX) " - ABORTING"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               MOVE "Y" TO WS-FIELD-SEEN(BF-FIELD-ORDER(WS-VAL-IDX))
+           END-PERFORM
+           .
+
+      *> ----------------------------------------------------------
+      *> 0550-CHECK-TABLE-FULL - WS-BANK-FMT-TABLE holds one row per
+      *> partner bank with a custom field order and is sized above
+      *> the current partner list; a BANKFMT file that would exceed
+      *> it points at a bad file rather than a limit to work around
+      *> ----------------------------------------------------------
+       0550-CHECK-TABLE-FULL.
+           IF WS-BANK-FMT-COUNT NOT < 50
+               DISPLAY "POSBANKS: MORE THAN 50 BANKFMT OVERRIDE ROWS"
+                   " - WS-BANK-FMT-TABLE IS FULL - ABORTING"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+      *> ----------------------------------------------------------
+      *> 1000-SORT-BY-PARTNER-BANK - group the daily feed by bank so
+      *> the split below is a single sequential pass with one output
+      *> file per control break
+      *> ----------------------------------------------------------
+       1000-SORT-BY-PARTNER-BANK.
+           SORT BANK-SORT-FILE
+               ON ASCENDING KEY BK-PARTNER-BANK BK-TXN-ID
+               INPUT PROCEDURE IS 1100-BUILD-SORT-INPUT
+                   THRU 1100-BUILD-SORT-INPUT-EXIT
+               GIVING BANK-SORTED-FILE
+           .
+
+      *> A declined or voided transaction never actually completed, so
+      *> nothing should be settled for it - it is dropped here rather
+      *> than being carried into a bank's outbound extract.
+       1100-BUILD-SORT-INPUT.
+           OPEN INPUT POS-DAILY-FILE
+           IF NOT WS-POS-OK
+               DISPLAY "POSBANKS: UNABLE TO OPEN POSDAILY - STATUS "
+                   WS-POS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM UNTIL WS-EOF
+               READ POS-DAILY-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       IF TXN-STATUS = WS-COMPLETED-STATUS
+                           MOVE PARTNER-BANK     TO BK-PARTNER-BANK
+                           MOVE TXN-ID           TO BK-TXN-ID
+                           MOVE STORE-ID         TO BK-STORE-ID
+                           MOVE TERMINAL-ID      TO BK-TERMINAL-ID
+                           MOVE TXN-DATE         TO BK-TXN-DATE
+                           MOVE TXN-TIME         TO BK-TXN-TIME
+                           MOVE BANK-PAYABLE     TO BK-BANK-PAYABLE
+                           MOVE CUSTOMER-PAYABLE TO BK-CUSTOMER-PAYABLE
+                           MOVE AMOUNT-PAID      TO BK-AMOUNT-PAID
+                           MOVE CURRENCY-CODE    TO BK-CURRENCY-CODE
+                           RELEASE BANK-SORT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE POS-DAILY-FILE
+           MOVE "N" TO WS-EOF-SWITCH
+           .
+       1100-BUILD-SORT-INPUT-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2000-SPLIT-BY-PARTNER-BANK - break on PARTNER-BANK, opening
+      *> a fresh dynamically-named extract for each new bank
+      *> ----------------------------------------------------------
+       2000-SPLIT-BY-PARTNER-BANK.
+           OPEN INPUT BANK-SORTED-FILE
+           PERFORM UNTIL WS-EOF
+               READ BANK-SORTED-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-WRITE-BANK-RECORD
+               END-READ
+           END-PERFORM
+           IF WS-BANK-FILE-OPEN
+               PERFORM 2900-CLOSE-CURRENT-BANK-FILE
+           END-IF
+           CLOSE BANK-SORTED-FILE
+           .
+       2000-SPLIT-BY-PARTNER-BANK-EXIT.
+           EXIT.
+
+       2100-WRITE-BANK-RECORD.
+           IF BD-PARTNER-BANK NOT = WS-PRIOR-PARTNER-BANK
+               IF WS-BANK-FILE-OPEN
+                   PERFORM 2900-CLOSE-CURRENT-BANK-FILE
+               END-IF
+               PERFORM 2200-OPEN-NEXT-BANK-FILE
+               MOVE BD-PARTNER-BANK TO WS-PRIOR-PARTNER-BANK
+           END-IF
+
+           IF WS-FORMAT-FOUND
+               PERFORM 2150-WRITE-CUSTOM-FORMAT-RECORD
+           ELSE
+               PERFORM 2170-WRITE-STANDARD-FORMAT-RECORD
+           END-IF
+           WRITE BANK-OUT-RECORD
+           ADD 1 TO WS-BANK-RECORD-COUNT
+           .
+
+      *> ----------------------------------------------------------
+      *> 2150-WRITE-CUSTOM-FORMAT-RECORD - the bank now open has a
+      *> BANKFMT row, so lay the ten settlement fields out in that
+      *> bank's own field sequence rather than the standard order
+      *> ----------------------------------------------------------
+       2150-WRITE-CUSTOM-FORMAT-RECORD.
+           MOVE BD-PARTNER-BANK     TO WS-SF-ENTRY(1)
+           MOVE BD-TXN-ID           TO WS-SF-ENTRY(2)
+           MOVE BD-STORE-ID         TO WS-SF-ENTRY(3)
+           MOVE BD-TERMINAL-ID      TO WS-SF-ENTRY(4)
+           MOVE BD-TXN-DATE         TO WS-SF-ENTRY(5)
+           MOVE BD-TXN-TIME         TO WS-SF-ENTRY(6)
+           MOVE BD-BANK-PAYABLE     TO WS-SF-AMOUNT
+           MOVE WS-SF-AMOUNT        TO WS-SF-ENTRY(7)
+           MOVE BD-CUSTOMER-PAYABLE TO WS-SF-AMOUNT
+           MOVE WS-SF-AMOUNT        TO WS-SF-ENTRY(8)
+           MOVE BD-AMOUNT-PAID      TO WS-SF-AMOUNT
+           MOVE WS-SF-AMOUNT        TO WS-SF-ENTRY(9)
+           MOVE BD-CURRENCY-CODE    TO WS-SF-ENTRY(10)
+
+           MOVE 1 TO WS-OUT-IDX
+           PERFORM 2155-MOVE-ONE-CUSTOM-FIELD
+               VARYING WS-OUT-IDX FROM 1 BY 1
+               UNTIL WS-OUT-IDX > 10
+
+           MOVE WS-CUSTOM-OUT-FIELDS TO BANK-OUT-RECORD
+           .
+
+       2155-MOVE-ONE-CUSTOM-FIELD.
+           MOVE WS-SF-ENTRY(WS-CFO-ENTRY(WS-OUT-IDX))
+               TO WS-COF-ENTRY(WS-OUT-IDX)
+           .
+
+      *> ----------------------------------------------------------
+      *> 2170-WRITE-STANDARD-FORMAT-RECORD - no BANKFMT override for
+      *> this bank, so keep the original fixed field order untouched
+      *> ----------------------------------------------------------
+       2170-WRITE-STANDARD-FORMAT-RECORD.
+           MOVE BD-PARTNER-BANK     TO BS-PARTNER-BANK
+           MOVE BD-TXN-ID           TO BS-TXN-ID
+           MOVE BD-STORE-ID         TO BS-STORE-ID
+           MOVE BD-TERMINAL-ID      TO BS-TERMINAL-ID
+           MOVE BD-TXN-DATE         TO BS-TXN-DATE
+           MOVE BD-TXN-TIME         TO BS-TXN-TIME
+           MOVE BD-BANK-PAYABLE     TO BS-BANK-PAYABLE
+           MOVE BD-CUSTOMER-PAYABLE TO BS-CUSTOMER-PAYABLE
+           MOVE BD-AMOUNT-PAID      TO BS-AMOUNT-PAID
+           MOVE BD-CURRENCY-CODE    TO BS-CURRENCY-CODE
+           MOVE SPACES              TO BANK-OUT-RECORD
+           MOVE BANK-SETTLEMENT-RECORD TO BANK-OUT-RECORD
+           .
+
+      *> ----------------------------------------------------------
+      *> 2200-OPEN-NEXT-BANK-FILE - the outbound extract name is
+      *> built from WS-BANK-SEQUENCE, not the raw bank name: a bank
+      *> name can carry embedded spaces (e.g. "BANK OF AMERICA"),
+      *> and DELIMITED BY SPACE on such a name would truncate at the
+      *> first one, colliding with any other bank sharing that first
+      *> word.  A zero-padded sequence number is always fixed-width
+      *> and can never collide or truncate.
+      *> ----------------------------------------------------------
+       2200-OPEN-NEXT-BANK-FILE.
+           ADD 1 TO WS-BANK-SEQUENCE
+           ADD 1 TO WS-BANKS-PRODUCED
+           MOVE ZERO TO WS-BANK-RECORD-COUNT
+           MOVE SPACES TO WS-BANK-OUT-NAME
+           STRING "BANKOUT." DELIMITED BY SIZE
+                  WS-BANK-SEQUENCE DELIMITED BY SIZE
+               INTO WS-BANK-OUT-NAME
+           OPEN OUTPUT BANK-OUT-FILE
+           SET WS-BANK-FILE-OPEN TO TRUE
+           PERFORM 2250-LOOKUP-BANK-FORMAT
+           .
+
+      *> ----------------------------------------------------------
+      *> 2250-LOOKUP-BANK-FORMAT - see whether the bank whose file
+      *> was just opened has a custom field order on BANKFMT; if not
+      *> found, the standard field order (01 through 10) is used
+      *> ----------------------------------------------------------
+       2250-LOOKUP-BANK-FORMAT.
+           MOVE "N" TO WS-FORMAT-FOUND-SWITCH
+           MOVE 1 TO WS-CFO-ENTRY(1)
+           MOVE 2 TO WS-CFO-ENTRY(2)
+           MOVE 3 TO WS-CFO-ENTRY(3)
+           MOVE 4 TO WS-CFO-ENTRY(4)
+           MOVE 5 TO WS-CFO-ENTRY(5)
+           MOVE 6 TO WS-CFO-ENTRY(6)
+           MOVE 7 TO WS-CFO-ENTRY(7)
+           MOVE 8 TO WS-CFO-ENTRY(8)
+           MOVE 9 TO WS-CFO-ENTRY(9)
+           MOVE 10 TO WS-CFO-ENTRY(10)
+
+           IF WS-BANK-FMT-COUNT > 0
+               SET WS-BFT-IDX TO 1
+               SEARCH WS-BFT-ENTRY VARYING WS-BFT-IDX
+                   AT END
+                       CONTINUE
+                   WHEN WS-BFT-PARTNER-BANK(WS-BFT-IDX)
+                           = BD-PARTNER-BANK
+                       SET WS-FORMAT-FOUND TO TRUE
+                       PERFORM 2255-COPY-MATCHED-FIELD-ORDER
+               END-SEARCH
+           END-IF
+           .
+
+       2255-COPY-MATCHED-FIELD-ORDER.
+           MOVE 1 TO WS-OUT-IDX
+           PERFORM 2256-COPY-ONE-FIELD-ORDER-ENTRY
+               VARYING WS-OUT-IDX FROM 1 BY 1
+               UNTIL WS-OUT-IDX > 10
+           .
+
+       2256-COPY-ONE-FIELD-ORDER-ENTRY.
+           MOVE WS-BFT-FIELD-ORDER(WS-BFT-IDX WS-OUT-IDX)
+               TO WS-CFO-ENTRY(WS-OUT-IDX)
+           .
+
+       2900-CLOSE-CURRENT-BANK-FILE.
+           CLOSE BANK-OUT-FILE
+           MOVE "N" TO WS-FILE-OPEN-SWITCH
+           DISPLAY "POSBANKS: WROTE " WS-BANK-RECORD-COUNT
+               " RECORDS TO " WS-BANK-OUT-NAME
+               " FOR BANK " WS-PRIOR-PARTNER-BANK
+           .
+
+       9999-TERMINATE.
+           DISPLAY "POSBANKS: RECORDS READ      = " WS-RECORDS-READ
+           DISPLAY "POSBANKS: BANK FILES WRITTEN = " WS-BANKS-PRODUCED
+           MOVE ZERO TO RETURN-CODE
+           .
