@@ -0,0 +1,242 @@
+      >>SOURCE FORMAT FREE
+      *> --------------------------------------------------------------
+      *> POSSTEXC - Exception audit trail for non-completed transactions
+      *>
+      *> Every TXN-STATUS other than a normal completed sale (declines,
+      *> voids, timeouts, and the like) needs to be visible to the loss
+      *> prevention team with enough store/terminal/time detail to spot
+      *> a pattern, and a terminal that racks up an unusual number of
+      *> declines or voids in a single day needs to be called out
+      *> rather than buried in the detail listing.  This job pulls
+      *> every non-completed transaction to a dedicated exception file
+      *> and raises a terminal alert once a terminal's daily count of
+      *> those exceptions crosses WS-DAILY-EXCEPT-THRESHOLD.
+      *>
+      *> AUTHOR.       DATA-ENGINEERING.
+      *> INSTALLATION. HOME OFFICE DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-08.
+      *>
+      *> MODIFICATION HISTORY
+      *> 2026-08-08 DE  Initial version.
+      *> --------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSSTEXC.
+       AUTHOR. DATA-ENGINEERING.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POS-DAILY-FILE ASSIGN TO "POSDAILY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POS-FILE-STATUS.
+
+           SELECT STATUS-EXCEPT-FILE ASSIGN TO "POSTEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+
+           SELECT TERMINAL-ALERT-FILE ASSIGN TO "POSTALRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POS-DAILY-FILE
+           RECORDING MODE IS F.
+           COPY "data_lake.cpy".
+
+       FD  STATUS-EXCEPT-FILE
+           RECORDING MODE IS F.
+       01  STATUS-EXCEPT-RECORD         PIC X(100).
+
+       FD  TERMINAL-ALERT-FILE
+           RECORDING MODE IS F.
+       01  TERMINAL-ALERT-RECORD        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-POS-FILE-STATUS            PIC X(2).
+           88 WS-POS-OK                  VALUE "00".
+
+       01  WS-EXC-FILE-STATUS            PIC X(2).
+       01  WS-ALT-FILE-STATUS            PIC X(2).
+
+       01  WS-EOF-SWITCH                 PIC X(01) VALUE "N".
+           88 WS-EOF                     VALUE "Y".
+
+       01  WS-COMPLETED-STATUS           PIC X(10) VALUE "COMPLETED".
+
+       01  WS-DAILY-EXCEPT-THRESHOLD     PIC 9(05) COMP VALUE 10.
+
+       01  WS-COUNTERS.
+           05 WS-RECORDS-READ            PIC 9(09) COMP VALUE ZERO.
+           05 WS-EXCEPTIONS-WRITTEN      PIC 9(09) COMP VALUE ZERO.
+           05 WS-TERMINALS-ALERTED       PIC 9(09) COMP VALUE ZERO.
+
+      *> in-memory per-terminal exception counter, sized for a single
+      *> processing day's active terminal population
+       01  WS-TERMINAL-TABLE.
+           05 WS-TERM-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-TERM-IDX.
+               10 WS-TERM-STORE-ID          PIC X(6).
+               10 WS-TERM-TERMINAL-ID       PIC X(4).
+               10 WS-TERM-EXCEPT-COUNT      PIC 9(05) COMP.
+               10 WS-TERM-ALERTED-SWITCH    PIC X(01).
+                   88 WS-TERM-ALERTED       VALUE "Y".
+
+       01  WS-TERM-COUNT                 PIC 9(05) COMP VALUE ZERO.
+       01  WS-TERM-FOUND-SWITCH          PIC X(01) VALUE "N".
+           88 WS-TERM-FOUND              VALUE "Y".
+
+       01  WS-DETAIL-LINE.
+           05 WS-DL-STORE-ID             PIC X(06).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 WS-DL-TERMINAL-ID          PIC X(04).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 WS-DL-TXN-ID               PIC X(12).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 WS-DL-TXN-DATE             PIC X(10).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 WS-DL-TXN-TIME             PIC X(08).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 WS-DL-TXN-STATUS           PIC X(10).
+
+       01  WS-ALERT-LINE.
+           05 FILLER                     PIC X(24)
+               VALUE "TERMINAL ALERT - STORE ".
+           05 WS-AL-STORE-ID             PIC X(06).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 FILLER                     PIC X(11) VALUE "TERMINAL ".
+           05 WS-AL-TERMINAL-ID          PIC X(04).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 FILLER                     PIC X(28)
+               VALUE "EXCEPTION COUNT TODAY . . .".
+           05 WS-AL-EXCEPT-COUNT         PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DAILY-FILE
+               THRU 2000-PROCESS-DAILY-FILE-EXIT
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  POS-DAILY-FILE
+           OPEN OUTPUT STATUS-EXCEPT-FILE
+           OPEN OUTPUT TERMINAL-ALERT-FILE
+           IF NOT WS-POS-OK
+               DISPLAY "POSSTEXC: UNABLE TO OPEN POSDAILY - STATUS "
+                   WS-POS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+       2000-PROCESS-DAILY-FILE.
+           PERFORM UNTIL WS-EOF
+               READ POS-DAILY-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       IF TXN-STATUS NOT = WS-COMPLETED-STATUS
+                           PERFORM 2100-WRITE-EXCEPTION-DETAIL
+                           PERFORM 2200-UPDATE-TERMINAL-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+       2000-PROCESS-DAILY-FILE-EXIT.
+           EXIT.
+
+       2100-WRITE-EXCEPTION-DETAIL.
+           MOVE STORE-ID    TO WS-DL-STORE-ID
+           MOVE TERMINAL-ID TO WS-DL-TERMINAL-ID
+           MOVE TXN-ID      TO WS-DL-TXN-ID
+           MOVE TXN-DATE    TO WS-DL-TXN-DATE
+           MOVE TXN-TIME    TO WS-DL-TXN-TIME
+           MOVE TXN-STATUS  TO WS-DL-TXN-STATUS
+           MOVE WS-DETAIL-LINE TO STATUS-EXCEPT-RECORD
+           WRITE STATUS-EXCEPT-RECORD
+           ADD 1 TO WS-EXCEPTIONS-WRITTEN
+           .
+
+      *> ----------------------------------------------------------
+      *> 2200-UPDATE-TERMINAL-COUNT - find or add this terminal's
+      *> running exception count and raise an alert the first time it
+      *> crosses the daily threshold
+      *> ----------------------------------------------------------
+       2200-UPDATE-TERMINAL-COUNT.
+           MOVE "N" TO WS-TERM-FOUND-SWITCH
+           IF WS-TERM-COUNT > 0
+               SET WS-TERM-IDX TO 1
+               SEARCH WS-TERM-ENTRY VARYING WS-TERM-IDX
+                   AT END
+                       CONTINUE
+                   WHEN WS-TERM-STORE-ID(WS-TERM-IDX) = STORE-ID
+                       AND WS-TERM-TERMINAL-ID(WS-TERM-IDX) =
+                           TERMINAL-ID
+                       SET WS-TERM-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+
+           IF NOT WS-TERM-FOUND
+               PERFORM 2205-CHECK-TABLE-FULL
+               ADD 1 TO WS-TERM-COUNT
+               SET WS-TERM-IDX TO WS-TERM-COUNT
+               MOVE STORE-ID    TO WS-TERM-STORE-ID(WS-TERM-IDX)
+               MOVE TERMINAL-ID TO WS-TERM-TERMINAL-ID(WS-TERM-IDX)
+               MOVE ZERO        TO WS-TERM-EXCEPT-COUNT(WS-TERM-IDX)
+               MOVE "N"         TO
+                   WS-TERM-ALERTED-SWITCH(WS-TERM-IDX)
+           END-IF
+
+           ADD 1 TO WS-TERM-EXCEPT-COUNT(WS-TERM-IDX)
+
+           IF WS-TERM-EXCEPT-COUNT(WS-TERM-IDX) =
+                   WS-DAILY-EXCEPT-THRESHOLD
+               AND NOT WS-TERM-ALERTED(WS-TERM-IDX)
+               PERFORM 2210-WRITE-TERMINAL-ALERT
+               MOVE "Y" TO WS-TERM-ALERTED-SWITCH(WS-TERM-IDX)
+           END-IF
+           .
+
+      *> ----------------------------------------------------------
+      *> 2205-CHECK-TABLE-FULL - WS-TERMINAL-TABLE holds one row per
+      *> distinct store/terminal pair seen today and is sized above
+      *> the current terminal count; a feed that would exceed it
+      *> points at a bad file rather than a limit to work around
+      *> ----------------------------------------------------------
+       2205-CHECK-TABLE-FULL.
+           IF WS-TERM-COUNT NOT < 2000
+               DISPLAY "POSSTEXC: MORE THAN 2000 DISTINCT TERMINALS"
+                   " - WS-TERMINAL-TABLE IS FULL - ABORTING"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+       2210-WRITE-TERMINAL-ALERT.
+           MOVE WS-TERM-STORE-ID(WS-TERM-IDX)    TO WS-AL-STORE-ID
+           MOVE WS-TERM-TERMINAL-ID(WS-TERM-IDX) TO WS-AL-TERMINAL-ID
+           MOVE WS-TERM-EXCEPT-COUNT(WS-TERM-IDX) TO
+               WS-AL-EXCEPT-COUNT
+           MOVE WS-ALERT-LINE TO TERMINAL-ALERT-RECORD
+           WRITE TERMINAL-ALERT-RECORD
+           ADD 1 TO WS-TERMINALS-ALERTED
+           .
+
+       9999-TERMINATE.
+           CLOSE POS-DAILY-FILE
+           CLOSE STATUS-EXCEPT-FILE
+           CLOSE TERMINAL-ALERT-FILE
+           DISPLAY "POSSTEXC: RECORDS READ       = " WS-RECORDS-READ
+           DISPLAY "POSSTEXC: EXCEPTIONS WRITTEN = "
+               WS-EXCEPTIONS-WRITTEN
+           DISPLAY "POSSTEXC: TERMINALS ALERTED  = "
+               WS-TERMINALS-ALERTED
+           MOVE ZERO TO RETURN-CODE
+           .
