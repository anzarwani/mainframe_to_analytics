@@ -0,0 +1,323 @@
+      >>SOURCE FORMAT FREE
+      *> --------------------------------------------------------------
+      *> POSFXNRM - Daily multi-currency normalization batch job
+      *>
+      *> AMOUNT-PAID, BANK-PAYABLE and CUSTOMER-PAYABLE are captured in
+      *> whatever CURRENCY-CODE the store terminal used, and are never
+      *> converted anywhere in the flow.  This job loads the day's FX
+      *> rate table into memory, applies it to every non-home-currency
+      *> transaction on the daily feed, and writes the home-currency
+      *> equivalent amounts out alongside the originals so group-level
+      *> sales totals are comparable across stores in different
+      *> countries.  A transaction whose currency has no rate on file
+      *> is written to a rate-exception file instead of being silently
+      *> skipped.  FXRATES is expected to carry exactly one row per
+      *> currency for the day being processed; a duplicate currency
+      *> code on the file aborts the run rather than risk applying a
+      *> stale rate (see 1150-CHECK-DUPLICATE-RATE).
+      *>
+      *> AUTHOR.       DATA-ENGINEERING.
+      *> INSTALLATION. HOME OFFICE DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-08.
+      *>
+      *> MODIFICATION HISTORY
+      *> 2026-08-08 DE  Initial version.
+      *> 2026-08-09 DE  Abort on duplicate FXRATES currency rows
+      *>                instead of silently using the first match.
+      *> --------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSFXNRM.
+       AUTHOR. DATA-ENGINEERING.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POS-DAILY-FILE ASSIGN TO "POSDAILY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POS-FILE-STATUS.
+
+           SELECT FX-RATE-FILE ASSIGN TO "FXRATES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FXR-FILE-STATUS.
+
+           SELECT FX-NORMALIZED-FILE ASSIGN TO "POSFXOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+
+           SELECT FX-EXCEPTION-FILE ASSIGN TO "FXEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POS-DAILY-FILE
+           RECORDING MODE IS F.
+           COPY "data_lake.cpy".
+
+       FD  FX-RATE-FILE
+           RECORDING MODE IS F.
+           COPY "fx_rate.cpy".
+
+       FD  FX-NORMALIZED-FILE
+           RECORDING MODE IS F.
+       01  FX-NORMALIZED-OUT-RECORD    PIC X(150).
+
+       FD  FX-EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  FX-EXCEPTION-OUT-RECORD     PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-POS-FILE-STATUS          PIC X(2).
+           88 WS-POS-OK                VALUE "00".
+
+       01  WS-FXR-FILE-STATUS          PIC X(2).
+           88 WS-FXR-OK                 VALUE "00".
+
+       01  WS-OUT-FILE-STATUS          PIC X(2).
+       01  WS-EXC-FILE-STATUS          PIC X(2).
+
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88 WS-EOF                    VALUE "Y".
+
+       01  WS-FXR-EOF-SWITCH            PIC X(01) VALUE "N".
+           88 WS-FXR-EOF                VALUE "Y".
+
+       01  WS-HOME-CURRENCY-CODE        PIC X(3) VALUE "USD".
+
+       01  WS-COUNTERS.
+           05 WS-RECORDS-READ           PIC 9(09) COMP VALUE ZERO.
+           05 WS-RECORDS-CONVERTED      PIC 9(09) COMP VALUE ZERO.
+           05 WS-RECORDS-HOME-CCY       PIC 9(09) COMP VALUE ZERO.
+           05 WS-RATE-EXCEPTIONS        PIC 9(09) COMP VALUE ZERO.
+
+      *> in-memory FX rate table, loaded once at the start of the run.
+      *> FXRATES is expected to carry exactly one row per currency for
+      *> the day being processed; FXR-RATE-DATE is carried along only
+      *> to name the offending rows if that single-row contract is
+      *> ever violated (see 1100-LOAD-RATE-TABLE / 1150-CHECK-DUPLICATE
+      *> RATE) rather than silently applying whichever row loads first.
+       01  WS-FX-RATE-TABLE.
+           05 WS-FX-RATE-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-FXT-IDX.
+               10 WS-FXT-CURRENCY-CODE  PIC X(3).
+               10 WS-FXT-RATE-DATE      PIC X(10).
+               10 WS-FXT-RATE-TO-HOME   PIC 9(5)V9(6).
+
+       01  WS-FX-RATE-COUNT             PIC 9(05) COMP VALUE ZERO.
+       01  WS-RATE-FOUND-SWITCH         PIC X(01) VALUE "N".
+           88 WS-RATE-FOUND             VALUE "Y".
+
+       01  WS-DUP-RATE-FOUND-SWITCH     PIC X(01) VALUE "N".
+           88 WS-DUP-RATE-FOUND         VALUE "Y".
+
+       COPY "fx_normalized.cpy".
+
+       01  WS-EXCEPTION-LINE.
+           05 WS-EX-TXN-ID              PIC X(12).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-EX-STORE-ID            PIC X(06).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-EX-CURRENCY-CODE       PIC X(03).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-EX-REASON              PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-PROCESS-RECORDS-EXIT
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  POS-DAILY-FILE
+           OPEN INPUT  FX-RATE-FILE
+           OPEN OUTPUT FX-NORMALIZED-FILE
+           OPEN OUTPUT FX-EXCEPTION-FILE
+           IF NOT WS-POS-OK
+               DISPLAY "POSFXNRM: UNABLE TO OPEN POSDAILY - STATUS "
+                   WS-POS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-FXR-OK
+               PERFORM 1100-LOAD-RATE-TABLE THRU 1100-LOAD-RATE-TABLE-EXIT
+               CLOSE FX-RATE-FILE
+           ELSE
+               DISPLAY "POSFXNRM: NO FXRATES ON FILE - STATUS "
+                   WS-FXR-FILE-STATUS
+                   " - EVERY RECORD WILL FALL TO RATE EXCEPTION"
+           END-IF
+           .
+
+       1100-LOAD-RATE-TABLE.
+           PERFORM UNTIL WS-FXR-EOF
+               READ FX-RATE-FILE
+                   AT END
+                       SET WS-FXR-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1150-CHECK-DUPLICATE-RATE
+                       PERFORM 1160-CHECK-TABLE-FULL
+                       ADD 1 TO WS-FX-RATE-COUNT
+                       MOVE FXR-CURRENCY-CODE TO
+                           WS-FXT-CURRENCY-CODE(WS-FX-RATE-COUNT)
+                       MOVE FXR-RATE-DATE TO
+                           WS-FXT-RATE-DATE(WS-FX-RATE-COUNT)
+                       MOVE FXR-RATE-TO-HOME TO
+                           WS-FXT-RATE-TO-HOME(WS-FX-RATE-COUNT)
+               END-READ
+           END-PERFORM
+           .
+       1100-LOAD-RATE-TABLE-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 1150-CHECK-DUPLICATE-RATE - FXRATES is expected to carry one
+      *> row per currency for the day being processed; a second row
+      *> for a currency already on the table means two different
+      *> days' rates are mixed together, so the job aborts rather than
+      *> silently normalizing against whichever rate loaded first
+      *> ----------------------------------------------------------
+       1150-CHECK-DUPLICATE-RATE.
+           MOVE "N" TO WS-DUP-RATE-FOUND-SWITCH
+           IF WS-FX-RATE-COUNT > 0
+               SET WS-FXT-IDX TO 1
+               SEARCH WS-FX-RATE-ENTRY VARYING WS-FXT-IDX
+                   AT END
+                       CONTINUE
+                   WHEN WS-FXT-CURRENCY-CODE(WS-FXT-IDX)
+                           = FXR-CURRENCY-CODE
+                       SET WS-DUP-RATE-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+
+           IF WS-DUP-RATE-FOUND
+               DISPLAY "POSFXNRM: MULTIPLE FXRATES ROWS FOR CURRENCY "
+                   FXR-CURRENCY-CODE
+               DISPLAY "POSFXNRM: DATES " WS-FXT-RATE-DATE(WS-FXT-IDX)
+                   " AND " FXR-RATE-DATE " - ABORTING"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+      *> ----------------------------------------------------------
+      *> 1160-CHECK-TABLE-FULL - WS-FX-RATE-TABLE holds one row per
+      *> currency and is sized well above any currency list in real
+      *> use; a FXRATES file large enough to fill it points at a bad
+      *> feed rather than a limit to silently work around
+      *> ----------------------------------------------------------
+       1160-CHECK-TABLE-FULL.
+           IF WS-FX-RATE-COUNT NOT < 200
+               DISPLAY "POSFXNRM: FXRATES HAS MORE THAN 200 CURRENCIES"
+                   " - WS-FX-RATE-TABLE IS FULL - ABORTING"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+       2000-PROCESS-RECORDS.
+           READ POS-DAILY-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 2100-NORMALIZE-RECORD
+           END-READ
+           .
+       2000-PROCESS-RECORDS-EXIT.
+           EXIT.
+
+       2100-NORMALIZE-RECORD.
+           MOVE TXN-DATE         TO FN-TXN-DATE
+           MOVE TXN-TIME         TO FN-TXN-TIME
+           MOVE STORE-ID         TO FN-STORE-ID
+           MOVE TERMINAL-ID      TO FN-TERMINAL-ID
+           MOVE TXN-ID           TO FN-TXN-ID
+           MOVE CURRENCY-CODE    TO FN-CURRENCY-CODE
+           MOVE AMOUNT-PAID      TO FN-AMOUNT-PAID
+           MOVE BANK-PAYABLE     TO FN-BANK-PAYABLE
+           MOVE CUSTOMER-PAYABLE TO FN-CUSTOMER-PAYABLE
+           MOVE WS-HOME-CURRENCY-CODE TO FN-HOME-CURRENCY-CODE
+
+           IF CURRENCY-CODE = WS-HOME-CURRENCY-CODE
+               ADD 1 TO WS-RECORDS-HOME-CCY
+               MOVE 1.000000 TO FN-FX-RATE-USED
+               MOVE AMOUNT-PAID      TO FN-AMOUNT-PAID-HOME
+               MOVE BANK-PAYABLE     TO FN-BANK-PAYABLE-HOME
+               MOVE CUSTOMER-PAYABLE TO FN-CUSTOMER-PAYABLE-HOME
+               SET FN-RATE-FOUND TO TRUE
+               PERFORM 2900-WRITE-NORMALIZED-RECORD
+           ELSE
+               PERFORM 2200-LOOKUP-RATE
+               IF WS-RATE-FOUND
+                   ADD 1 TO WS-RECORDS-CONVERTED
+                   MOVE WS-FXT-RATE-TO-HOME(WS-FXT-IDX)
+                       TO FN-FX-RATE-USED
+                   COMPUTE FN-AMOUNT-PAID-HOME ROUNDED =
+                       AMOUNT-PAID * WS-FXT-RATE-TO-HOME(WS-FXT-IDX)
+                   COMPUTE FN-BANK-PAYABLE-HOME ROUNDED =
+                       BANK-PAYABLE * WS-FXT-RATE-TO-HOME(WS-FXT-IDX)
+                   COMPUTE FN-CUSTOMER-PAYABLE-HOME ROUNDED =
+                       CUSTOMER-PAYABLE *
+                           WS-FXT-RATE-TO-HOME(WS-FXT-IDX)
+                   SET FN-RATE-FOUND TO TRUE
+                   PERFORM 2900-WRITE-NORMALIZED-RECORD
+               ELSE
+                   ADD 1 TO WS-RATE-EXCEPTIONS
+                   MOVE ZERO TO FN-FX-RATE-USED
+                   MOVE ZERO TO FN-AMOUNT-PAID-HOME
+                   MOVE ZERO TO FN-BANK-PAYABLE-HOME
+                   MOVE ZERO TO FN-CUSTOMER-PAYABLE-HOME
+                   SET FN-RATE-NOT-FOUND TO TRUE
+                   PERFORM 2910-WRITE-RATE-EXCEPTION
+               END-IF
+           END-IF
+           .
+
+      *> ----------------------------------------------------------
+      *> 2200-LOOKUP-RATE - search the in-memory rate table
+      *> ----------------------------------------------------------
+       2200-LOOKUP-RATE.
+           MOVE "N" TO WS-RATE-FOUND-SWITCH
+           IF WS-FX-RATE-COUNT > 0
+               SET WS-FXT-IDX TO 1
+               SEARCH WS-FX-RATE-ENTRY VARYING WS-FXT-IDX
+                   AT END
+                       CONTINUE
+                   WHEN WS-FXT-CURRENCY-CODE(WS-FXT-IDX) = CURRENCY-CODE
+                       SET WS-RATE-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           .
+
+       2900-WRITE-NORMALIZED-RECORD.
+           MOVE FX-NORMALIZED-RECORD TO FX-NORMALIZED-OUT-RECORD
+           WRITE FX-NORMALIZED-OUT-RECORD
+           .
+
+       2910-WRITE-RATE-EXCEPTION.
+           MOVE TXN-ID        TO WS-EX-TXN-ID
+           MOVE STORE-ID      TO WS-EX-STORE-ID
+           MOVE CURRENCY-CODE TO WS-EX-CURRENCY-CODE
+           MOVE "NO FX RATE ON FILE FOR CURRENCY CODE" TO
+               WS-EX-REASON
+           MOVE WS-EXCEPTION-LINE TO FX-EXCEPTION-OUT-RECORD
+           WRITE FX-EXCEPTION-OUT-RECORD
+           .
+
+       9999-TERMINATE.
+           CLOSE POS-DAILY-FILE
+           CLOSE FX-NORMALIZED-FILE
+           CLOSE FX-EXCEPTION-FILE
+           DISPLAY "POSFXNRM: RECORDS READ      = " WS-RECORDS-READ
+           DISPLAY "POSFXNRM: HOME CURRENCY     = " WS-RECORDS-HOME-CCY
+           DISPLAY "POSFXNRM: CONVERTED         = "
+               WS-RECORDS-CONVERTED
+           DISPLAY "POSFXNRM: RATE EXCEPTIONS   = " WS-RATE-EXCEPTIONS
+           MOVE ZERO TO RETURN-CODE
+           .
