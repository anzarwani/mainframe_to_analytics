@@ -0,0 +1,281 @@
+      >>SOURCE FORMAT FREE
+      *> --------------------------------------------------------------
+      *> POSLOAD - Nightly transaction load with checkpoint/restart
+      *>
+      *> The nightly load reads the day's POS feed and commits each
+      *> record to the loaded-transactions file that downstream jobs
+      *> run against.  On a large feed an abend partway through used to
+      *> mean starting the whole load over and risking duplicate loads.
+      *> This job now drops a checkpoint of the last committed TXN-ID
+      *> after every commit, and on restart replays the input up to
+      *> that TXN-ID without recommitting it, so a restart resumes
+      *> rather than reloads or duplicates.
+      *>
+      *> A checkpoint only means a restart if it was left behind by
+      *> THIS run date - see 2050-VALIDATE-RESTART-DATE.  A checkpoint
+      *> whose run date does not match today's feed (an abend on a
+      *> prior day whose checkpoint never got cleared) is treated as a
+      *> fresh run instead of chasing a TXN-ID that will never appear
+      *> in today's feed.
+      *>
+      *> AUTHOR.       DATA-ENGINEERING.
+      *> INSTALLATION. HOME OFFICE DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-08.
+      *>
+      *> MODIFICATION HISTORY
+      *> 2026-08-08 DE  Initial version.
+      *> 2026-08-09 DE  Validate a found checkpoint's run date against
+      *>                today's feed before treating it as a restart;
+      *>                checkpoint after every commit instead of every
+      *>                100th, closing the window where an abend
+      *>                between checkpoints caused already-committed
+      *>                records to be reloaded on restart.
+      *> --------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSLOAD.
+       AUTHOR. DATA-ENGINEERING.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POS-DAILY-FILE ASSIGN TO "POSDAILY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POS-FILE-STATUS.
+
+           SELECT POS-LOADED-FILE ASSIGN TO "POSLOADD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOADED-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "POSCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POS-DAILY-FILE
+           RECORDING MODE IS F.
+           COPY "data_lake.cpy".
+
+       FD  POS-LOADED-FILE
+           RECORDING MODE IS F.
+       01  POS-LOADED-RECORD            PIC X(120).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY "checkpoint_ctl.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-POS-FILE-STATUS            PIC X(2).
+           88 WS-POS-OK                  VALUE "00".
+       01  WS-LOADED-FILE-STATUS         PIC X(2).
+       01  WS-CKPT-FILE-STATUS           PIC X(2).
+           88 WS-CKPT-OK                 VALUE "00".
+           88 WS-CKPT-NOT-FOUND          VALUE "35".
+
+       01  WS-EOF-SWITCH                 PIC X(01) VALUE "N".
+           88 WS-EOF                     VALUE "Y".
+
+       01  WS-CKPT-PRESENT-SWITCH        PIC X(01) VALUE "N".
+           88 WS-CKPT-PRESENT            VALUE "Y".
+
+       01  WS-RESTART-SWITCH             PIC X(01) VALUE "N".
+           88 WS-RESTART-RUN             VALUE "Y".
+
+       01  WS-DATE-CHECKED-SWITCH        PIC X(01) VALUE "N".
+           88 WS-DATE-CHECKED            VALUE "Y".
+
+       01  WS-SKIP-SWITCH                PIC X(01) VALUE "N".
+           88 WS-STILL-SKIPPING          VALUE "Y".
+
+       01  WS-PRIOR-RUN-DATE             PIC X(10).
+       01  WS-PRIOR-LAST-TXN-ID          PIC X(12).
+       01  WS-PRIOR-RECORDS-COMMITTED    PIC 9(9).
+
+       01  WS-COUNTERS.
+           05 WS-RECORDS-READ            PIC 9(09) COMP VALUE ZERO.
+           05 WS-RECORDS-SKIPPED         PIC 9(09) COMP VALUE ZERO.
+           05 WS-RECORDS-COMMITTED       PIC 9(09) COMP VALUE ZERO.
+
+       01  WS-LAST-COMMITTED-TXN-ID      PIC X(12) VALUE SPACES.
+       01  WS-LAST-COMMITTED-DATE        PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-RECORDS THRU 2000-LOAD-RECORDS-EXIT
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+      *> ----------------------------------------------------------
+      *> 1000-INITIALIZE - open the feed and the load target, then
+      *> look for a checkpoint left behind by a prior, incomplete run
+      *> ----------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT POS-DAILY-FILE
+           IF NOT WS-POS-OK
+               DISPLAY "POSLOAD: UNABLE TO OPEN POSDAILY - STATUS "
+                   WS-POS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM 1100-READ-CHECKPOINT
+
+           IF WS-CKPT-PRESENT
+               OPEN EXTEND POS-LOADED-FILE
+               SET WS-RESTART-RUN TO TRUE
+               ADD WS-PRIOR-RECORDS-COMMITTED TO WS-RECORDS-COMMITTED
+           ELSE
+               OPEN OUTPUT POS-LOADED-FILE
+           END-IF
+           .
+
+      *> ----------------------------------------------------------
+      *> 1100-READ-CHECKPOINT - a checkpoint file present from a
+      *> prior run is only a CANDIDATE restart; 2050-VALIDATE-RESTART-
+      *> DATE confirms it against today's feed once the first record
+      *> is read, since a checkpoint left over from an earlier day
+      *> that never got cleared must not be mistaken for one
+      *> ----------------------------------------------------------
+       1100-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-CKPT-PRESENT TO TRUE
+                       MOVE CK-RUN-DATE TO WS-PRIOR-RUN-DATE
+                       MOVE CK-LAST-TXN-ID TO WS-PRIOR-LAST-TXN-ID
+                       MOVE CK-RECORDS-COMMITTED TO
+                           WS-PRIOR-RECORDS-COMMITTED
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *> ----------------------------------------------------------
+      *> 2000-LOAD-RECORDS - commit each transaction to the load
+      *> target, replaying (without recommitting) up through the
+      *> last checkpointed TXN-ID on a restart
+      *> ----------------------------------------------------------
+       2000-LOAD-RECORDS.
+           PERFORM UNTIL WS-EOF
+               READ POS-DAILY-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-RESTART-RUN AND NOT WS-DATE-CHECKED
+                           PERFORM 2050-VALIDATE-RESTART-DATE
+                       END-IF
+                       IF WS-STILL-SKIPPING
+                           PERFORM 2100-CHECK-SKIP-COMPLETE
+                       ELSE
+                           PERFORM 2200-COMMIT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+       2000-LOAD-RECORDS-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2050-VALIDATE-RESTART-DATE - the checkpoint found on this
+      *> run is only honored as a real restart if its run date
+      *> matches the date on today's feed.  A mismatch means the
+      *> checkpoint is left over from an earlier day's abend that
+      *> never reached a clean finish; treat today as a fresh run
+      *> instead of skipping forever looking for a TXN-ID that will
+      *> never show up, and start POS-LOADED-FILE over instead of
+      *> appending a new day's records after a stale prior day's.
+      *> ----------------------------------------------------------
+       2050-VALIDATE-RESTART-DATE.
+           SET WS-DATE-CHECKED TO TRUE
+           IF TXN-DATE = WS-PRIOR-RUN-DATE
+               SET WS-STILL-SKIPPING TO TRUE
+               DISPLAY "POSLOAD: RESTARTING AFTER TXN-ID "
+                   WS-PRIOR-LAST-TXN-ID
+           ELSE
+               DISPLAY "POSLOAD: CHECKPOINT RUN DATE " WS-PRIOR-RUN-DATE
+                   " DOES NOT MATCH TODAY'S FEED DATE " TXN-DATE
+               DISPLAY "POSLOAD: STALE CHECKPOINT IGNORED - "
+                   "TREATING AS A FRESH RUN"
+               MOVE "N" TO WS-RESTART-SWITCH
+               SUBTRACT WS-PRIOR-RECORDS-COMMITTED FROM
+                   WS-RECORDS-COMMITTED
+               CLOSE POS-LOADED-FILE
+               OPEN OUTPUT POS-LOADED-FILE
+           END-IF
+           .
+
+       2100-CHECK-SKIP-COMPLETE.
+           ADD 1 TO WS-RECORDS-SKIPPED
+           IF TXN-ID = WS-PRIOR-LAST-TXN-ID
+               MOVE "N" TO WS-SKIP-SWITCH
+           END-IF
+           .
+
+      *> ----------------------------------------------------------
+      *> 2200-COMMIT-RECORD - write the transaction to the load
+      *> target and checkpoint immediately, so an abend anywhere
+      *> between two commits can never leave POS-LOADED-FILE ahead
+      *> of the checkpoint and cause a restart to recommit records
+      *> that were already written before the abend
+      *> ----------------------------------------------------------
+       2200-COMMIT-RECORD.
+           MOVE RAW-POS-RECORD TO POS-LOADED-RECORD
+           WRITE POS-LOADED-RECORD
+           ADD 1 TO WS-RECORDS-COMMITTED
+           MOVE TXN-ID TO WS-LAST-COMMITTED-TXN-ID
+           MOVE TXN-DATE TO WS-LAST-COMMITTED-DATE
+           PERFORM 3000-WRITE-CHECKPOINT
+           .
+
+      *> ----------------------------------------------------------
+      *> 3000-WRITE-CHECKPOINT - replace the checkpoint file with the
+      *> current progress marker, for a restart to pick up on an
+      *> abend partway through the run
+      *> ----------------------------------------------------------
+       3000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-LAST-COMMITTED-DATE TO CK-RUN-DATE
+           MOVE WS-LAST-COMMITTED-TXN-ID TO CK-LAST-TXN-ID
+           MOVE WS-RECORDS-COMMITTED TO CK-RECORDS-COMMITTED
+           WRITE CHECKPOINT-CONTROL-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *> ----------------------------------------------------------
+      *> 3100-CLEAR-CHECKPOINT - a run that reaches end-of-file has
+      *> finished cleanly; an OPEN OUTPUT with no WRITE truncates the
+      *> checkpoint file to empty so tomorrow's run finds no prior
+      *> checkpoint and does not mistake a finished day for a restart
+      *> ----------------------------------------------------------
+       3100-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+       9999-TERMINATE.
+           IF WS-STILL-SKIPPING
+               DISPLAY "POSLOAD: RESTART CHECKPOINT TXN-ID "
+                   WS-PRIOR-LAST-TXN-ID
+               DISPLAY "POSLOAD: WAS NEVER FOUND IN TODAY'S POSDAILY "
+                   "- CHECKPOINT LEFT IN PLACE, JOB ABORTED"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 3100-CLEAR-CHECKPOINT
+               MOVE ZERO TO RETURN-CODE
+           END-IF
+           CLOSE POS-DAILY-FILE
+           CLOSE POS-LOADED-FILE
+           DISPLAY "POSLOAD: RECORDS READ      = " WS-RECORDS-READ
+           DISPLAY "POSLOAD: RECORDS SKIPPED   = " WS-RECORDS-SKIPPED
+           DISPLAY "POSLOAD: RECORDS COMMITTED = "
+               WS-RECORDS-COMMITTED
+           .
