@@ -0,0 +1,288 @@
+      >>SOURCE FORMAT FREE
+      *> --------------------------------------------------------------
+      *> POSDTVAL - Structured date/time validation for RAW-POS-RECORD
+      *>
+      *> TXN-DATE (CCYY-MM-DD) and TXN-TIME (HH:MM:SS) arrive as plain
+      *> text with no format enforcement anywhere upstream.  This step
+      *> parses both fields against a real calendar (including leap
+      *> years) and a 24-hour clock.  Records that pass are copied to
+      *> the validated output feed; records that fail are written to a
+      *> suspense file, with a reason code, for manual correction so
+      *> they never reach the date-based analytics rollups.
+      *>
+      *> AUTHOR.       DATA-ENGINEERING.
+      *> INSTALLATION. HOME OFFICE DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-08.
+      *>
+      *> MODIFICATION HISTORY
+      *> 2026-08-08 DE  Initial version.
+      *> --------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSDTVAL.
+       AUTHOR. DATA-ENGINEERING.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POS-DAILY-FILE ASSIGN TO "POSDAILY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POS-FILE-STATUS.
+
+           SELECT POS-VALID-FILE ASSIGN TO "POSVALID"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VALID-FILE-STATUS.
+
+           SELECT POS-SUSPENSE-FILE ASSIGN TO "POSSUSP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POS-DAILY-FILE
+           RECORDING MODE IS F.
+           COPY "data_lake.cpy".
+
+       FD  POS-VALID-FILE
+           RECORDING MODE IS F.
+       01  POS-VALID-RECORD          PIC X(127).
+
+       FD  POS-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  POS-SUSPENSE-RECORD       PIC X(157).
+
+       WORKING-STORAGE SECTION.
+       01  WS-POS-FILE-STATUS         PIC X(2).
+           88 WS-POS-OK               VALUE "00".
+
+       01  WS-VALID-FILE-STATUS       PIC X(2).
+       01  WS-SUSP-FILE-STATUS        PIC X(2).
+
+       01  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+           88 WS-EOF                  VALUE "Y".
+
+       01  WS-VALID-SWITCH            PIC X(01) VALUE "Y".
+           88 WS-RECORD-VALID         VALUE "Y".
+
+       01  WS-COUNTERS.
+           05 WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+           05 WS-RECORDS-VALID        PIC 9(09) COMP VALUE ZERO.
+           05 WS-RECORDS-SUSPENSE     PIC 9(09) COMP VALUE ZERO.
+
+       COPY "suspense_record.cpy".
+
+       01  WS-DATE-WORK.
+           05 WS-DATE-CCYY            PIC 9(4).
+           05 WS-DATE-CCYY-X REDEFINES WS-DATE-CCYY PIC X(4).
+           05 WS-DATE-MM               PIC 9(2).
+           05 WS-DATE-MM-X REDEFINES WS-DATE-MM PIC X(2).
+           05 WS-DATE-DD               PIC 9(2).
+           05 WS-DATE-DD-X REDEFINES WS-DATE-DD PIC X(2).
+           05 WS-DASH-1                PIC X(1).
+           05 WS-DASH-2                PIC X(1).
+
+       01  WS-TIME-WORK.
+           05 WS-TIME-HH               PIC 9(2).
+           05 WS-TIME-HH-X REDEFINES WS-TIME-HH PIC X(2).
+           05 WS-TIME-MI               PIC 9(2).
+           05 WS-TIME-MI-X REDEFINES WS-TIME-MI PIC X(2).
+           05 WS-TIME-SS               PIC 9(2).
+           05 WS-TIME-SS-X REDEFINES WS-TIME-SS PIC X(2).
+           05 WS-COLON-1               PIC X(1).
+           05 WS-COLON-2                PIC X(1).
+
+       01  WS-DAYS-IN-MONTH            PIC 9(2).
+       01  WS-LEAP-YEAR-SWITCH         PIC X(01) VALUE "N".
+           88 WS-LEAP-YEAR             VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-PROCESS-RECORDS-EXIT
+               UNTIL WS-EOF
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  POS-DAILY-FILE
+           OPEN OUTPUT POS-VALID-FILE
+           OPEN OUTPUT POS-SUSPENSE-FILE
+           IF NOT WS-POS-OK
+               DISPLAY "POSDTVAL: UNABLE TO OPEN POSDAILY - STATUS "
+                   WS-POS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+       2000-PROCESS-RECORDS.
+           READ POS-DAILY-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 2100-VALIDATE-RECORD
+                   PERFORM 2200-DISPOSITION-RECORD
+           END-READ
+           .
+       2000-PROCESS-RECORDS-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2100-VALIDATE-RECORD - parse TXN-DATE and TXN-TIME against
+      *> a real calendar and a 24-hour clock
+      *> ----------------------------------------------------------
+       2100-VALIDATE-RECORD.
+           MOVE "Y" TO WS-VALID-SWITCH
+           MOVE SPACES TO SR-REASON-CODE
+           MOVE SPACES TO SR-REASON-TEXT
+           PERFORM 2110-VALIDATE-DATE
+           IF WS-RECORD-VALID
+               PERFORM 2120-VALIDATE-TIME
+           END-IF
+           .
+
+       2110-VALIDATE-DATE.
+           MOVE TXN-DATE(1:4)  TO WS-DATE-CCYY-X
+           MOVE TXN-DATE(5:1)  TO WS-DASH-1
+           MOVE TXN-DATE(6:2)  TO WS-DATE-MM-X
+           MOVE TXN-DATE(8:1)  TO WS-DASH-2
+           MOVE TXN-DATE(9:2)  TO WS-DATE-DD-X
+
+           IF WS-DASH-1 NOT = "-" OR WS-DASH-2 NOT = "-"
+               MOVE "BAD DATE FORMAT - EXPECTED CCYY-MM-DD" TO
+                   SR-REASON-TEXT
+               MOVE "D1" TO SR-REASON-CODE
+               MOVE "N" TO WS-VALID-SWITCH
+           ELSE
+               IF WS-DATE-CCYY-X IS NOT NUMERIC
+                       OR WS-DATE-MM-X IS NOT NUMERIC
+                       OR WS-DATE-DD-X IS NOT NUMERIC
+                   MOVE "NON-NUMERIC DATE COMPONENT" TO SR-REASON-TEXT
+                   MOVE "D2" TO SR-REASON-CODE
+                   MOVE "N" TO WS-VALID-SWITCH
+               ELSE
+                   IF WS-DATE-MM < 1 OR WS-DATE-MM > 12
+                       MOVE "MONTH OUT OF RANGE 01-12" TO SR-REASON-TEXT
+                       MOVE "D3" TO SR-REASON-CODE
+                       MOVE "N" TO WS-VALID-SWITCH
+                   ELSE
+                       PERFORM 2111-DETERMINE-DAYS-IN-MONTH
+                       IF WS-DATE-DD < 1 OR WS-DATE-DD > WS-DAYS-IN-MONTH
+                           MOVE "DAY OUT OF RANGE FOR MONTH" TO
+                               SR-REASON-TEXT
+                           MOVE "D4" TO SR-REASON-CODE
+                           MOVE "N" TO WS-VALID-SWITCH
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       2111-DETERMINE-DAYS-IN-MONTH.
+           MOVE "N" TO WS-LEAP-YEAR-SWITCH
+           IF FUNCTION MOD(WS-DATE-CCYY, 4) = 0
+               IF FUNCTION MOD(WS-DATE-CCYY, 100) NOT = 0
+                   SET WS-LEAP-YEAR TO TRUE
+               ELSE
+                   IF FUNCTION MOD(WS-DATE-CCYY, 400) = 0
+                       SET WS-LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           EVALUATE WS-DATE-MM
+               WHEN 1  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 3  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 5  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 7  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 8  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 10 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 12 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 4  MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 6  MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 9  MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 11 MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   IF WS-LEAP-YEAR
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+               WHEN OTHER
+                   MOVE 0 TO WS-DAYS-IN-MONTH
+           END-EVALUATE
+           .
+
+       2120-VALIDATE-TIME.
+           MOVE TXN-TIME(1:2) TO WS-TIME-HH-X
+           MOVE TXN-TIME(3:1) TO WS-COLON-1
+           MOVE TXN-TIME(4:2) TO WS-TIME-MI-X
+           MOVE TXN-TIME(6:1) TO WS-COLON-2
+           MOVE TXN-TIME(7:2) TO WS-TIME-SS-X
+
+           IF WS-COLON-1 NOT = ":" OR WS-COLON-2 NOT = ":"
+               MOVE "BAD TIME FORMAT - EXPECTED HH:MM:SS" TO
+                   SR-REASON-TEXT
+               MOVE "T1" TO SR-REASON-CODE
+               MOVE "N" TO WS-VALID-SWITCH
+           ELSE
+               IF WS-TIME-HH-X IS NOT NUMERIC
+                       OR WS-TIME-MI-X IS NOT NUMERIC
+                       OR WS-TIME-SS-X IS NOT NUMERIC
+                   MOVE "NON-NUMERIC TIME COMPONENT" TO SR-REASON-TEXT
+                   MOVE "T2" TO SR-REASON-CODE
+                   MOVE "N" TO WS-VALID-SWITCH
+               ELSE
+                   IF WS-TIME-HH > 23 OR WS-TIME-MI > 59
+                           OR WS-TIME-SS > 59
+                       MOVE "TIME COMPONENT OUT OF RANGE" TO
+                           SR-REASON-TEXT
+                       MOVE "T3" TO SR-REASON-CODE
+                       MOVE "N" TO WS-VALID-SWITCH
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      *> ----------------------------------------------------------
+      *> 2200-DISPOSITION-RECORD - route to the validated feed or the
+      *> suspense file
+      *> ----------------------------------------------------------
+       2200-DISPOSITION-RECORD.
+           IF WS-RECORD-VALID
+               MOVE RAW-POS-RECORD TO POS-VALID-RECORD
+               WRITE POS-VALID-RECORD
+               ADD 1 TO WS-RECORDS-VALID
+           ELSE
+               MOVE TXN-DATE         TO SR-TXN-DATE
+               MOVE TXN-TIME         TO SR-TXN-TIME
+               MOVE STORE-ID         TO SR-STORE-ID
+               MOVE TERMINAL-ID      TO SR-TERMINAL-ID
+               MOVE TXN-ID           TO SR-TXN-ID
+               MOVE CUST-ID          TO SR-CUST-ID
+               MOVE PAYMENT-MODE     TO SR-PAYMENT-MODE
+               MOVE PARTNER-BANK     TO SR-PARTNER-BANK
+               MOVE AMOUNT-PAID      TO SR-AMOUNT-PAID
+               MOVE BANK-PAYABLE     TO SR-BANK-PAYABLE
+               MOVE CUSTOMER-PAYABLE TO SR-CUSTOMER-PAYABLE
+               MOVE CURRENCY-CODE    TO SR-CURRENCY-CODE
+               MOVE TXN-STATUS       TO SR-TXN-STATUS
+               MOVE SUSPENSE-POS-RECORD TO POS-SUSPENSE-RECORD
+               WRITE POS-SUSPENSE-RECORD
+               ADD 1 TO WS-RECORDS-SUSPENSE
+           END-IF
+           .
+
+       9999-TERMINATE.
+           CLOSE POS-DAILY-FILE
+           CLOSE POS-VALID-FILE
+           CLOSE POS-SUSPENSE-FILE
+           DISPLAY "POSDTVAL: RECORDS READ      = " WS-RECORDS-READ
+           DISPLAY "POSDTVAL: RECORDS VALID     = " WS-RECORDS-VALID
+           DISPLAY "POSDTVAL: RECORDS SUSPENSE  = " WS-RECORDS-SUSPENSE
+           MOVE ZERO TO RETURN-CODE
+           .
