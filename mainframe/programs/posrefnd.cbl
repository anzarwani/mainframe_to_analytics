@@ -0,0 +1,488 @@
+      >>SOURCE FORMAT FREE
+      *> --------------------------------------------------------------
+      *> POSREFND - Refund/reversal matching and per-store netting
+      *>
+      *> Reads the REFUND-REVERSAL-RECORD feed and matches each entry
+      *> back to the RAW-POS-RECORD it reverses, keyed on the original
+      *> TXN-ID.  Both feeds are sorted internally so the match can run
+      *> as a single sequential pass.  A refund whose original sale
+      *> cannot be found, or whose STORE-ID/TERMINAL-ID disagree with
+      *> the sale it claims to reverse, is written to an exception
+      *> file for review.  Sales and matched refunds are accumulated
+      *> by STORE-ID so a net-sales-per-store report can be produced
+      *> without a manual spreadsheet reconciliation.
+      *>
+      *> AUTHOR.       DATA-ENGINEERING.
+      *> INSTALLATION. HOME OFFICE DATA CENTER.
+      *> DATE-WRITTEN. 2026-08-08.
+      *>
+      *> MODIFICATION HISTORY
+      *> 2026-08-08 DE  Initial version.
+      *> --------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSREFND.
+       AUTHOR. DATA-ENGINEERING.
+       INSTALLATION. HOME OFFICE DATA CENTER.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POS-DAILY-FILE ASSIGN TO "POSDAILY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POS-FILE-STATUS.
+
+           SELECT REFUND-FILE ASSIGN TO "POSRFDIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REFUND-IN-FILE-STATUS.
+
+           SELECT SALES-SORT-FILE ASSIGN TO "SALSORT".
+
+           SELECT SALES-SORTED-FILE ASSIGN TO "SALSRTD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REFUND-SORT-FILE ASSIGN TO "RFDSORT".
+
+           SELECT REFUND-SORTED-FILE ASSIGN TO "RFDSRTD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NET-SALES-FILE ASSIGN TO "POSNET"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REFUND-EXCEPT-FILE ASSIGN TO "RFDEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POS-DAILY-FILE
+           RECORDING MODE IS F.
+           COPY "data_lake.cpy".
+
+       FD  REFUND-FILE
+           RECORDING MODE IS F.
+           COPY "refund_record.cpy".
+
+       SD  SALES-SORT-FILE.
+       01  SALES-SORT-RECORD.
+           05 SS-TXN-DATE              PIC X(10).
+           05 SS-TXN-TIME              PIC X(8).
+           05 SS-STORE-ID              PIC X(6).
+           05 SS-TERMINAL-ID           PIC X(4).
+           05 SS-TXN-ID                PIC X(12).
+           05 SS-CUST-ID               PIC X(10).
+           05 SS-PAYMENT-MODE          PIC X(10).
+           05 SS-PARTNER-BANK          PIC X(15).
+           05 SS-AMOUNT-PAID           PIC 9(7)V99.
+           05 SS-BANK-PAYABLE          PIC 9(7)V99.
+           05 SS-CUSTOMER-PAYABLE      PIC 9(7)V99.
+           05 SS-CURRENCY-CODE         PIC X(3).
+           05 SS-TXN-STATUS            PIC X(10).
+
+       FD  SALES-SORTED-FILE
+           RECORDING MODE IS F.
+       01  SALES-SORTED-RECORD.
+           05 GS-TXN-DATE              PIC X(10).
+           05 GS-TXN-TIME              PIC X(8).
+           05 GS-STORE-ID               PIC X(6).
+           05 GS-TERMINAL-ID           PIC X(4).
+           05 GS-TXN-ID                PIC X(12).
+           05 GS-CUST-ID               PIC X(10).
+           05 GS-PAYMENT-MODE          PIC X(10).
+           05 GS-PARTNER-BANK          PIC X(15).
+           05 GS-AMOUNT-PAID           PIC 9(7)V99.
+           05 GS-BANK-PAYABLE          PIC 9(7)V99.
+           05 GS-CUSTOMER-PAYABLE      PIC 9(7)V99.
+           05 GS-CURRENCY-CODE         PIC X(3).
+           05 GS-TXN-STATUS            PIC X(10).
+
+       SD  REFUND-SORT-FILE.
+       01  REFUND-SORT-RECORD.
+           05 RS-REFUND-ID             PIC X(12).
+           05 RS-ORIGINAL-TXN-ID       PIC X(12).
+           05 RS-STORE-ID              PIC X(6).
+           05 RS-TERMINAL-ID           PIC X(4).
+           05 RS-REFUND-DATE           PIC X(10).
+           05 RS-REFUND-TIME           PIC X(8).
+           05 RS-REFUND-AMOUNT         PIC 9(7)V99.
+           05 RS-REFUND-REASON         PIC X(20).
+
+       FD  REFUND-SORTED-FILE
+           RECORDING MODE IS F.
+       01  REFUND-SORTED-RECORD.
+           05 GR-REFUND-ID             PIC X(12).
+           05 GR-ORIGINAL-TXN-ID       PIC X(12).
+           05 GR-STORE-ID              PIC X(6).
+           05 GR-TERMINAL-ID           PIC X(4).
+           05 GR-REFUND-DATE           PIC X(10).
+           05 GR-REFUND-TIME           PIC X(8).
+           05 GR-REFUND-AMOUNT         PIC 9(7)V99.
+           05 GR-REFUND-REASON         PIC X(20).
+
+       FD  NET-SALES-FILE
+           RECORDING MODE IS F.
+       01  NET-SALES-RECORD            PIC X(120).
+
+       FD  REFUND-EXCEPT-FILE
+           RECORDING MODE IS F.
+       01  REFUND-EXCEPT-RECORD        PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SALE-EOF-SWITCH          PIC X(01) VALUE "N".
+           88 WS-SALE-EOF              VALUE "Y".
+
+       01  WS-REFUND-EOF-SWITCH        PIC X(01) VALUE "N".
+           88 WS-REFUND-EOF            VALUE "Y".
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+       01  WS-POS-FILE-STATUS          PIC X(2).
+           88 WS-POS-OK                VALUE "00".
+
+       01  WS-REFUND-IN-FILE-STATUS    PIC X(2).
+           88 WS-REFUND-IN-OK          VALUE "00".
+
+       01  WS-SALE-KEY                 PIC X(12).
+       01  WS-REFUND-KEY               PIC X(12).
+
+       01  WS-COMPLETED-STATUS         PIC X(10) VALUE "COMPLETED".
+
+       01  WS-COUNTERS.
+           05 WS-SALES-READ            PIC 9(09) COMP VALUE ZERO.
+           05 WS-REFUNDS-READ          PIC 9(09) COMP VALUE ZERO.
+           05 WS-REFUNDS-MATCHED       PIC 9(09) COMP VALUE ZERO.
+           05 WS-REFUNDS-EXCEPTION     PIC 9(09) COMP VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05 WS-DL-REFUND-ID          PIC X(12).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-DL-ORIGINAL-TXN-ID    PIC X(12).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-DL-STORE-ID           PIC X(06).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-DL-SALE-AMOUNT        PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-DL-REFUND-AMOUNT      PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-DL-REASON             PIC X(30).
+
+      *> per-store running totals - small lookup table, loaded on the
+      *> fly as new STORE-ID values are encountered
+       01  WS-STORE-TOTALS-TABLE.
+           05 WS-STORE-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-STORE-IDX.
+               10 WS-STORE-ID           PIC X(6).
+               10 WS-STORE-SALES-TOTAL  PIC S9(11)V99 COMP-3.
+               10 WS-STORE-REFUND-TOTAL PIC S9(11)V99 COMP-3.
+
+       01  WS-STORE-TABLE-COUNT        PIC 9(05) COMP VALUE ZERO.
+       01  WS-STORE-FOUND-SWITCH       PIC X(01) VALUE "N".
+           88 WS-STORE-FOUND           VALUE "Y".
+       01  WS-LOOKUP-STORE-ID          PIC X(6).
+
+       01  WS-NET-SUMMARY-LINE.
+           05 WS-NS-STORE-ID           PIC X(06).
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 WS-NS-SALES-TOTAL        PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 WS-NS-REFUND-TOTAL       PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 WS-NS-NET-TOTAL          PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-SORT-INPUT-FEEDS
+           PERFORM 2000-MATCH-REFUNDS THRU 2000-MATCH-REFUNDS-EXIT
+           PERFORM 3000-PRODUCE-NET-SUMMARY
+               THRU 3000-PRODUCE-NET-SUMMARY-EXIT
+           PERFORM 9999-TERMINATE
+           GOBACK.
+
+      *> ----------------------------------------------------------
+      *> 1000-SORT-INPUT-FEEDS - independently order the sales feed
+      *> by TXN-ID and the refund feed by the original TXN-ID it
+      *> reverses, so the match below is a single sequential pass.
+      *> Each feed carries a trailing FILLER byte after every field
+      *> (data_lake.cpy / refund_record.cpy), so the sort work
+      *> records are built field-by-field rather than with a plain
+      *> USING/GIVING group move.
+      *> ----------------------------------------------------------
+       1000-SORT-INPUT-FEEDS.
+           SORT SALES-SORT-FILE
+               ON ASCENDING KEY SS-TXN-ID
+               INPUT PROCEDURE IS 1100-BUILD-SALES-SORT-INPUT
+                   THRU 1100-BUILD-SALES-SORT-INPUT-EXIT
+               GIVING SALES-SORTED-FILE
+
+           SORT REFUND-SORT-FILE
+               ON ASCENDING KEY RS-ORIGINAL-TXN-ID
+               INPUT PROCEDURE IS 1200-BUILD-REFUND-SORT-INPUT
+                   THRU 1200-BUILD-REFUND-SORT-INPUT-EXIT
+               GIVING REFUND-SORTED-FILE
+           .
+
+       1100-BUILD-SALES-SORT-INPUT.
+           OPEN INPUT POS-DAILY-FILE
+           IF NOT WS-POS-OK
+               DISPLAY "POSREFND: UNABLE TO OPEN POSDAILY - STATUS "
+                   WS-POS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM UNTIL WS-EOF
+               READ POS-DAILY-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       MOVE TXN-DATE         TO SS-TXN-DATE
+                       MOVE TXN-TIME         TO SS-TXN-TIME
+                       MOVE STORE-ID         TO SS-STORE-ID
+                       MOVE TERMINAL-ID      TO SS-TERMINAL-ID
+                       MOVE TXN-ID           TO SS-TXN-ID
+                       MOVE CUST-ID          TO SS-CUST-ID
+                       MOVE PAYMENT-MODE     TO SS-PAYMENT-MODE
+                       MOVE PARTNER-BANK     TO SS-PARTNER-BANK
+                       MOVE AMOUNT-PAID      TO SS-AMOUNT-PAID
+                       MOVE BANK-PAYABLE     TO SS-BANK-PAYABLE
+                       MOVE CUSTOMER-PAYABLE TO SS-CUSTOMER-PAYABLE
+                       MOVE CURRENCY-CODE    TO SS-CURRENCY-CODE
+                       MOVE TXN-STATUS       TO SS-TXN-STATUS
+                       RELEASE SALES-SORT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE POS-DAILY-FILE
+           MOVE "N" TO WS-EOF-SWITCH
+           .
+       1100-BUILD-SALES-SORT-INPUT-EXIT.
+           EXIT.
+
+       1200-BUILD-REFUND-SORT-INPUT.
+           OPEN INPUT REFUND-FILE
+           IF NOT WS-REFUND-IN-OK
+               DISPLAY "POSREFND: UNABLE TO OPEN POSRFDIN - STATUS "
+                   WS-REFUND-IN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM UNTIL WS-EOF
+               READ REFUND-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       MOVE RF-REFUND-ID        TO RS-REFUND-ID
+                       MOVE RF-ORIGINAL-TXN-ID  TO RS-ORIGINAL-TXN-ID
+                       MOVE RF-STORE-ID         TO RS-STORE-ID
+                       MOVE RF-TERMINAL-ID      TO RS-TERMINAL-ID
+                       MOVE RF-REFUND-DATE      TO RS-REFUND-DATE
+                       MOVE RF-REFUND-TIME      TO RS-REFUND-TIME
+                       MOVE RF-REFUND-AMOUNT    TO RS-REFUND-AMOUNT
+                       MOVE RF-REFUND-REASON    TO RS-REFUND-REASON
+                       RELEASE REFUND-SORT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE REFUND-FILE
+           MOVE "N" TO WS-EOF-SWITCH
+           .
+       1200-BUILD-REFUND-SORT-INPUT-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2000-MATCH-REFUNDS - classic sequential match-merge, driven
+      *> by comparing the sale key to the refund key
+      *> ----------------------------------------------------------
+       2000-MATCH-REFUNDS.
+           OPEN INPUT SALES-SORTED-FILE
+           OPEN INPUT REFUND-SORTED-FILE
+           OPEN OUTPUT NET-SALES-FILE
+           OPEN OUTPUT REFUND-EXCEPT-FILE
+
+           PERFORM 2010-READ-NEXT-SALE
+           PERFORM 2020-READ-NEXT-REFUND
+
+           PERFORM UNTIL WS-SALE-EOF AND WS-REFUND-EOF
+               EVALUATE TRUE
+                   WHEN WS-REFUND-EOF
+                       PERFORM 2010-READ-NEXT-SALE
+                   WHEN WS-SALE-EOF
+                       PERFORM 2100-WRITE-ORPHAN-REFUND
+                       PERFORM 2020-READ-NEXT-REFUND
+                   WHEN WS-SALE-KEY < WS-REFUND-KEY
+                       PERFORM 2010-READ-NEXT-SALE
+                   WHEN WS-SALE-KEY > WS-REFUND-KEY
+                       PERFORM 2100-WRITE-ORPHAN-REFUND
+                       PERFORM 2020-READ-NEXT-REFUND
+                   WHEN OTHER
+                       PERFORM 2110-WRITE-MATCHED-REFUND
+                       PERFORM 2020-READ-NEXT-REFUND
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE SALES-SORTED-FILE
+           CLOSE REFUND-SORTED-FILE
+           CLOSE NET-SALES-FILE
+           CLOSE REFUND-EXCEPT-FILE
+           .
+       2000-MATCH-REFUNDS-EXIT.
+           EXIT.
+
+       2010-READ-NEXT-SALE.
+           READ SALES-SORTED-FILE
+               AT END
+                   SET WS-SALE-EOF TO TRUE
+                   MOVE HIGH-VALUES TO WS-SALE-KEY
+               NOT AT END
+                   ADD 1 TO WS-SALES-READ
+                   MOVE GS-TXN-ID TO WS-SALE-KEY
+                   PERFORM 2011-ACCUMULATE-SALE-TOTAL
+           END-READ
+           .
+
+      *> ----------------------------------------------------------
+      *> 2011-ACCUMULATE-SALE-TOTAL - a declined or voided sale never
+      *> actually took the customer's money, so it is left out of the
+      *> per-store gross-sales total this report exists to produce
+      *> ----------------------------------------------------------
+       2011-ACCUMULATE-SALE-TOTAL.
+           IF GS-TXN-STATUS = WS-COMPLETED-STATUS
+               MOVE GS-STORE-ID TO WS-LOOKUP-STORE-ID
+               PERFORM 2500-FIND-OR-ADD-STORE-ENTRY
+               ADD GS-AMOUNT-PAID
+                   TO WS-STORE-SALES-TOTAL(WS-STORE-IDX)
+           END-IF
+           .
+
+       2020-READ-NEXT-REFUND.
+           READ REFUND-SORTED-FILE
+               AT END
+                   SET WS-REFUND-EOF TO TRUE
+                   MOVE HIGH-VALUES TO WS-REFUND-KEY
+               NOT AT END
+                   ADD 1 TO WS-REFUNDS-READ
+                   MOVE GR-ORIGINAL-TXN-ID TO WS-REFUND-KEY
+           END-READ
+           .
+
+       2100-WRITE-ORPHAN-REFUND.
+           ADD 1 TO WS-REFUNDS-EXCEPTION
+           MOVE GR-REFUND-ID       TO WS-DL-REFUND-ID
+           MOVE GR-ORIGINAL-TXN-ID TO WS-DL-ORIGINAL-TXN-ID
+           MOVE GR-STORE-ID        TO WS-DL-STORE-ID
+           MOVE ZERO               TO WS-DL-SALE-AMOUNT
+           MOVE GR-REFUND-AMOUNT   TO WS-DL-REFUND-AMOUNT
+           MOVE "NO MATCHING ORIGINAL SALE FOUND" TO WS-DL-REASON
+           MOVE WS-DETAIL-LINE TO REFUND-EXCEPT-RECORD
+           WRITE REFUND-EXCEPT-RECORD
+           .
+
+       2110-WRITE-MATCHED-REFUND.
+           IF GR-STORE-ID NOT = GS-STORE-ID
+                   OR GR-TERMINAL-ID NOT = GS-TERMINAL-ID
+               ADD 1 TO WS-REFUNDS-EXCEPTION
+               MOVE GR-REFUND-ID       TO WS-DL-REFUND-ID
+               MOVE GR-ORIGINAL-TXN-ID TO WS-DL-ORIGINAL-TXN-ID
+               MOVE GR-STORE-ID        TO WS-DL-STORE-ID
+               MOVE GS-AMOUNT-PAID     TO WS-DL-SALE-AMOUNT
+               MOVE GR-REFUND-AMOUNT   TO WS-DL-REFUND-AMOUNT
+               MOVE "STORE/TERMINAL MISMATCH VS ORIGINAL SALE" TO
+                   WS-DL-REASON
+               MOVE WS-DETAIL-LINE TO REFUND-EXCEPT-RECORD
+               WRITE REFUND-EXCEPT-RECORD
+           ELSE
+               ADD 1 TO WS-REFUNDS-MATCHED
+               MOVE GR-STORE-ID TO WS-LOOKUP-STORE-ID
+               PERFORM 2500-FIND-OR-ADD-STORE-ENTRY
+               ADD GR-REFUND-AMOUNT
+                   TO WS-STORE-REFUND-TOTAL(WS-STORE-IDX)
+               MOVE GR-REFUND-ID       TO WS-DL-REFUND-ID
+               MOVE GR-ORIGINAL-TXN-ID TO WS-DL-ORIGINAL-TXN-ID
+               MOVE GR-STORE-ID        TO WS-DL-STORE-ID
+               MOVE GS-AMOUNT-PAID     TO WS-DL-SALE-AMOUNT
+               MOVE GR-REFUND-AMOUNT   TO WS-DL-REFUND-AMOUNT
+               MOVE GR-REFUND-REASON   TO WS-DL-REASON
+               MOVE WS-DETAIL-LINE TO NET-SALES-RECORD
+               WRITE NET-SALES-RECORD
+           END-IF
+           .
+
+      *> ----------------------------------------------------------
+      *> 2500-FIND-OR-ADD-STORE-ENTRY - sequential lookup of the
+      *> per-store running-totals table, adding a new entry the
+      *> first time a STORE-ID is seen
+      *> ----------------------------------------------------------
+       2500-FIND-OR-ADD-STORE-ENTRY.
+           MOVE "N" TO WS-STORE-FOUND-SWITCH
+           IF WS-STORE-TABLE-COUNT > 0
+               SET WS-STORE-IDX TO 1
+               SEARCH WS-STORE-ENTRY VARYING WS-STORE-IDX
+                   AT END
+                       CONTINUE
+                   WHEN WS-STORE-ID(WS-STORE-IDX) = WS-LOOKUP-STORE-ID
+                       SET WS-STORE-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           IF NOT WS-STORE-FOUND
+               PERFORM 2550-CHECK-TABLE-FULL
+               ADD 1 TO WS-STORE-TABLE-COUNT
+               SET WS-STORE-IDX TO WS-STORE-TABLE-COUNT
+               MOVE WS-LOOKUP-STORE-ID TO WS-STORE-ID(WS-STORE-IDX)
+               MOVE ZERO TO WS-STORE-SALES-TOTAL(WS-STORE-IDX)
+               MOVE ZERO TO WS-STORE-REFUND-TOTAL(WS-STORE-IDX)
+           END-IF
+           .
+
+      *> ----------------------------------------------------------
+      *> 2550-CHECK-TABLE-FULL - WS-STORE-TOTALS-TABLE holds one row
+      *> per distinct store seen today and is sized above the
+      *> current chain's store count; a feed that would exceed it
+      *> points at a bad file rather than a limit to work around
+      *> ----------------------------------------------------------
+       2550-CHECK-TABLE-FULL.
+           IF WS-STORE-TABLE-COUNT NOT < 500
+               DISPLAY "POSREFND: MORE THAN 500 DISTINCT STORES"
+                   " - WS-STORE-TOTALS-TABLE IS FULL - ABORTING"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+      *> ----------------------------------------------------------
+      *> 3000-PRODUCE-NET-SUMMARY - one line per store showing total
+      *> sales, total matched refunds, and the resulting net figure
+      *> ----------------------------------------------------------
+       3000-PRODUCE-NET-SUMMARY.
+           OPEN EXTEND NET-SALES-FILE
+           MOVE SPACES TO NET-SALES-RECORD
+           WRITE NET-SALES-RECORD
+           MOVE "STORE-ID   TOTAL-SALES    TOTAL-REFUNDS   NET-SALES"
+               TO NET-SALES-RECORD
+           WRITE NET-SALES-RECORD
+
+           PERFORM VARYING WS-STORE-IDX FROM 1 BY 1
+                   UNTIL WS-STORE-IDX > WS-STORE-TABLE-COUNT
+               MOVE WS-STORE-ID(WS-STORE-IDX) TO WS-NS-STORE-ID
+               MOVE WS-STORE-SALES-TOTAL(WS-STORE-IDX)
+                   TO WS-NS-SALES-TOTAL
+               MOVE WS-STORE-REFUND-TOTAL(WS-STORE-IDX)
+                   TO WS-NS-REFUND-TOTAL
+               COMPUTE WS-NS-NET-TOTAL =
+                   WS-STORE-SALES-TOTAL(WS-STORE-IDX) -
+                   WS-STORE-REFUND-TOTAL(WS-STORE-IDX)
+               MOVE WS-NET-SUMMARY-LINE TO NET-SALES-RECORD
+               WRITE NET-SALES-RECORD
+           END-PERFORM
+
+           CLOSE NET-SALES-FILE
+           .
+       3000-PRODUCE-NET-SUMMARY-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           DISPLAY "POSREFND: SALES READ        = " WS-SALES-READ
+           DISPLAY "POSREFND: REFUNDS READ      = " WS-REFUNDS-READ
+           DISPLAY "POSREFND: REFUNDS MATCHED   = " WS-REFUNDS-MATCHED
+           DISPLAY "POSREFND: REFUNDS EXCEPTION = "
+               WS-REFUNDS-EXCEPTION
+           MOVE ZERO TO RETURN-CODE
+           .
