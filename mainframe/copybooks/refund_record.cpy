@@ -0,0 +1,9 @@
+01  REFUND-REVERSAL-RECORD.
+    05 RF-REFUND-ID            PIC X(12).
+    05 RF-ORIGINAL-TXN-ID      PIC X(12).
+    05 RF-STORE-ID             PIC X(6).
+    05 RF-TERMINAL-ID          PIC X(4).
+    05 RF-REFUND-DATE          PIC X(10).
+    05 RF-REFUND-TIME          PIC X(8).
+    05 RF-REFUND-AMOUNT        PIC 9(7)V99.
+    05 RF-REFUND-REASON        PIC X(20).
