@@ -0,0 +1,6 @@
+01  STORE-MASTER-RECORD.
+    05 SM-STORE-ID              PIC X(6).
+    05 SM-REGION-CODE           PIC X(4).
+    05 SM-DISTRICT-CODE         PIC X(4).
+    05 SM-FORMAT-TYPE           PIC X(10).
+    05 SM-STORE-NAME            PIC X(30).
