@@ -0,0 +1,18 @@
+01  FX-NORMALIZED-RECORD.
+    05 FN-TXN-DATE              PIC X(10).
+    05 FN-TXN-TIME              PIC X(8).
+    05 FN-STORE-ID              PIC X(6).
+    05 FN-TERMINAL-ID           PIC X(4).
+    05 FN-TXN-ID                PIC X(12).
+    05 FN-CURRENCY-CODE         PIC X(3).
+    05 FN-AMOUNT-PAID           PIC 9(7)V99.
+    05 FN-BANK-PAYABLE          PIC 9(7)V99.
+    05 FN-CUSTOMER-PAYABLE      PIC 9(7)V99.
+    05 FN-HOME-CURRENCY-CODE    PIC X(3).
+    05 FN-FX-RATE-USED          PIC 9(5)V9(6).
+    05 FN-AMOUNT-PAID-HOME      PIC 9(9)V99.
+    05 FN-BANK-PAYABLE-HOME     PIC 9(9)V99.
+    05 FN-CUSTOMER-PAYABLE-HOME PIC 9(9)V99.
+    05 FN-RATE-FOUND-SWITCH     PIC X(01).
+        88 FN-RATE-FOUND        VALUE "Y".
+        88 FN-RATE-NOT-FOUND    VALUE "N".
