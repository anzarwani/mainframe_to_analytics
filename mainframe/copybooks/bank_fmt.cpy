@@ -0,0 +1,15 @@
+01  BANK-FORMAT-RECORD.
+    05 BF-PARTNER-BANK          PIC X(15).
+    05 BF-FIELD-ORDER           PIC 9(02) OCCURS 10 TIMES.
+*> BF-FIELD-ORDER lists, in the sequence the bank wants them
+*> transmitted, which of the ten settlement fields goes in each
+*> output position.  Field ID legend (see POSBANKS 2100-WRITE-
+*> BANK-RECORD):
+*>   01 PARTNER-BANK   02 TXN-ID          03 STORE-ID
+*>   04 TERMINAL-ID    05 TXN-DATE        06 TXN-TIME
+*>   07 BANK-PAYABLE   08 CUSTOMER-PAYABLE
+*>   09 AMOUNT-PAID    10 CURRENCY-CODE
+*> A bank with no row on BANKFMT gets the standard field order
+*> (01 through 10, in the order above) in the original fixed
+*> BANK-SETTLEMENT-RECORD layout, so extracts already flowing to
+*> banks that never asked for a different order are unaffected.
