@@ -0,0 +1,4 @@
+01  CHECKPOINT-CONTROL-RECORD.
+    05 CK-RUN-DATE                PIC X(10).
+    05 CK-LAST-TXN-ID             PIC X(12).
+    05 CK-RECORDS-COMMITTED       PIC 9(9).
