@@ -0,0 +1,6 @@
+01  CUST-LEDGER-RECORD.
+    05 CL-CUST-ID               PIC X(10).
+    05 CL-LIFETIME-SPEND        PIC 9(9)V99.
+    05 CL-LOYALTY-POINTS        PIC 9(9).
+    05 CL-TXN-COUNT             PIC 9(7).
+    05 CL-LAST-ACCRUAL-DATE     PIC X(10).
