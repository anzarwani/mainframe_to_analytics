@@ -0,0 +1,11 @@
+01  BANK-SETTLEMENT-RECORD.
+    05 BS-PARTNER-BANK          PIC X(15).
+    05 BS-TXN-ID                PIC X(12).
+    05 BS-STORE-ID              PIC X(6).
+    05 BS-TERMINAL-ID           PIC X(4).
+    05 BS-TXN-DATE              PIC X(10).
+    05 BS-TXN-TIME              PIC X(8).
+    05 BS-BANK-PAYABLE          PIC 9(7)V99.
+    05 BS-CUSTOMER-PAYABLE      PIC 9(7)V99.
+    05 BS-AMOUNT-PAID           PIC 9(7)V99.
+    05 BS-CURRENCY-CODE         PIC X(3).
