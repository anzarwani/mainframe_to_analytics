@@ -0,0 +1,16 @@
+01  SUSPENSE-POS-RECORD.
+    05 SR-TXN-DATE            PIC X(10).
+    05 SR-TXN-TIME            PIC X(8).
+    05 SR-STORE-ID            PIC X(6).
+    05 SR-TERMINAL-ID         PIC X(4).
+    05 SR-TXN-ID              PIC X(12).
+    05 SR-CUST-ID             PIC X(10).
+    05 SR-PAYMENT-MODE        PIC X(10).
+    05 SR-PARTNER-BANK        PIC X(15).
+    05 SR-AMOUNT-PAID         PIC 9(7)V99.
+    05 SR-BANK-PAYABLE        PIC 9(7)V99.
+    05 SR-CUSTOMER-PAYABLE    PIC 9(7)V99.
+    05 SR-CURRENCY-CODE       PIC X(3).
+    05 SR-TXN-STATUS          PIC X(10).
+    05 SR-REASON-CODE         PIC X(2).
+    05 SR-REASON-TEXT         PIC X(40).
