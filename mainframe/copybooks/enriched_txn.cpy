@@ -0,0 +1,15 @@
+01  ENRICHED-TXN-RECORD.
+    05 ET-TXN-DATE               PIC X(10).
+    05 ET-TXN-TIME               PIC X(8).
+    05 ET-STORE-ID                PIC X(6).
+    05 ET-TERMINAL-ID            PIC X(4).
+    05 ET-TXN-ID                 PIC X(12).
+    05 ET-AMOUNT-PAID            PIC 9(7)V99.
+    05 ET-TXN-STATUS             PIC X(10).
+    05 ET-REGION-CODE            PIC X(4).
+    05 ET-DISTRICT-CODE          PIC X(4).
+    05 ET-FORMAT-TYPE            PIC X(10).
+    05 ET-STORE-NAME             PIC X(30).
+    05 ET-STORE-FOUND-SWITCH     PIC X(01).
+        88 ET-STORE-FOUND        VALUE "Y".
+        88 ET-STORE-NOT-FOUND    VALUE "N".
