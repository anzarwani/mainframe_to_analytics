@@ -0,0 +1,4 @@
+01  FX-RATE-RECORD.
+    05 FXR-CURRENCY-CODE       PIC X(3).
+    05 FXR-RATE-DATE           PIC X(10).
+    05 FXR-RATE-TO-HOME        PIC 9(5)V9(6).
